@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOCIOS-SIN-CUOTA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS rel-nro.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS cuota-llave.
+           SELECT REPORTE ASSIGN TO "..\socios_sin_cuota.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-alumno pic 9(5).
+           03 alu-cuotas pic 9(2).
+           03 alu-estado pic x.
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
+
+       FD  CUOTAS.
+       01  cuo-reg.
+           03 cuota-llave.
+               05 cuo-alumno pic 9(5).
+               05 cuo-cuota pic 9(2).
+               05 cuo-anio pic 9(4).
+           03 cuo-fecha pic 9(8).
+           03 cuo-estado pic x.
+           03 cuo-importe pic 9(8).
+           03 cuo-pagado pic 9(8).
+           03 cuo-debe pic 9(8).
+
+       FD  REPORTE.
+       01  rep-linea pic x(70).
+
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 9(3).
+       77  w-flag-alu pic 9 value zero.
+           88 fin-alumnos value 1.
+       77  w-flag-cuota pic 9 value zero.
+           88 no-hay-cuota-socio value 1.
+       77  w-cant-socios-activos pic 9(5) value zero.
+       77  w-cant-sin-cuota pic 9(5) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ALUMNOS.
+           OPEN INPUT CUOTAS.
+           OPEN OUTPUT REPORTE.
+           PERFORM 100-LEER-ALUMNO.
+           PERFORM UNTIL fin-alumnos
+               IF alu-alumno NOT = ZERO AND alu-estado NOT = "B"
+               AND alu-estado NOT = "S"
+                   PERFORM 200-VERIFICAR-SOCIO
+               END-IF
+               PERFORM 100-LEER-ALUMNO
+           END-PERFORM.
+           PERFORM 500-IMPRIMIR-TOTALES.
+           CLOSE ALUMNOS.
+           CLOSE CUOTAS.
+           CLOSE REPORTE.
+           DISPLAY "SOCIOS ACTIVOS REVISADOS: " w-cant-socios-activos.
+           DISPLAY "SOCIOS SIN CUOTAS: " w-cant-sin-cuota.
+           STOP RUN.
+
+       100-LEER-ALUMNO.
+           READ ALUMNOS AT END MOVE 1 TO w-flag-alu.
+
+       200-VERIFICAR-SOCIO.
+           ADD 1 TO w-cant-socios-activos.
+           PERFORM 300-BUSCAR-PRIMERA-CUOTA.
+           IF no-hay-cuota-socio
+               PERFORM 400-REGISTRAR-FALTANTE
+           END-IF.
+
+       300-BUSCAR-PRIMERA-CUOTA.
+           MOVE alu-alumno TO cuo-alumno.
+           MOVE ZERO TO cuo-cuota.
+           MOVE ZERO TO cuo-anio.
+           MOVE 1 TO w-flag-cuota.
+           START CUOTAS KEY IS > cuota-llave
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ CUOTAS NEXT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF cuo-alumno = alu-alumno
+                               MOVE 0 TO w-flag-cuota
+                           END-IF
+                   END-READ
+           END-START.
+
+       400-REGISTRAR-FALTANTE.
+           MOVE SPACES TO rep-linea.
+           STRING "SOCIO SIN CUOTAS GENERADAS: " alu-alumno
+               "  ESTADO: " alu-estado
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           ADD 1 TO w-cant-sin-cuota.
+
+       500-IMPRIMIR-TOTALES.
+           MOVE SPACES TO rep-linea.
+           STRING "SOCIOS ACTIVOS REVISADOS: " w-cant-socios-activos
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE SPACES TO rep-linea.
+           STRING "SOCIOS SIN CUOTAS: " w-cant-sin-cuota
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+
+       END PROGRAM SOCIOS-SIN-CUOTA.
