@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTAR-SOCIOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS rel-nro.
+           SELECT SOC ASSIGN TO "..\socios.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECHAZOS ASSIGN TO "..\socios_rechazados.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CAPACIDAD ASSIGN TO "..\alu_capacidad.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS w-status-capacidad.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-alumno pic 9(5).
+           03 alu-cuotas pic 9(2).
+           03 alu-estado pic x.
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
+
+       FD  CAPACIDAD.
+       01  cap-reg.
+           03 cap-capacidad-total pic 9(3).
+           03 cap-fin-area-primaria pic 9(3).
+
+       FD  SOC.
+       01  soc-reg.
+           03 soc-alumno pic 9(5).
+           03 soc-cuotas pic 9(2).
+           03 soc-estado pic x.
+
+       FD  RECHAZOS.
+       01  rcz-reg.
+           03 rcz-alumno pic 9(5).
+           03 filler pic x.
+           03 rcz-motivo pic x(30).
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value zero.
+           88 fin-de-archivo value 1.
+       01  rel-nro pic 9(3).
+       01  w-alu-ant pic 9(5).
+       01  w-resul pic 9(2).
+       01  w-resto pic 9(2).
+       77  w-capacidad-total pic 9(3) value 97.
+       77  w-fin-area-primaria pic 9(3) value 70.
+       77  w-oficina pic 9(3) value zero.
+       01  w-posicion-nula pic 9(3) value zero.
+       77  w-status-capacidad pic xx value spaces.
+       77  w-motivo-rechazo pic x(30) value spaces.
+       77  w-cant-altas pic 9(5) value zero.
+       77  w-cant-existentes pic 9(5) value zero.
+       77  w-cant-rechazados pic 9(5) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-SOC.
+           PERFORM UNTIL fin-de-archivo
+               PERFORM 300-PROCESO
+               PERFORM 200-LEER-SOC
+           END-PERFORM.
+           PERFORM 800-FIN.
+           DISPLAY "ALTAS NUEVAS : " w-cant-altas.
+           DISPLAY "YA EXISTENTES: " w-cant-existentes.
+           DISPLAY "RECHAZADOS   : " w-cant-rechazados.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O ALUMNOS.
+           OPEN INPUT SOC.
+           OPEN OUTPUT RECHAZOS.
+           PERFORM 050-PEDIR-PARAMETROS.
+           MOVE w-oficina TO w-posicion-nula.
+           PERFORM 110-PRIMER-POSICION-VACIA.
+
+      * Si existe alu_capacidad.txt (lo escribe CrearAlu al armar la
+      * tabla) se usa esa capacidad sin preguntar, para que no pueda
+      * quedar desincronizada de la tabla real; si no existe se pide
+      * por ACCEPT como antes.
+       050-PEDIR-PARAMETROS.
+           PERFORM 045-LEER-CAPACIDAD.
+           IF w-status-capacidad NOT = "00"
+               DISPLAY "Capacidad total de la tabla (ENTER=97): "
+               ACCEPT w-capacidad-total
+               IF w-capacidad-total = ZERO
+                   MOVE 97 TO w-capacidad-total
+               END-IF
+               DISPLAY "Fin del area primaria / inicio de "
+               DISPLAY "sinonimos (ENTER=70): "
+               ACCEPT w-fin-area-primaria
+               IF w-fin-area-primaria = ZERO
+                   MOVE 70 TO w-fin-area-primaria
+               END-IF
+           END-IF.
+           MOVE w-fin-area-primaria TO w-oficina.
+
+       045-LEER-CAPACIDAD.
+           OPEN INPUT CAPACIDAD.
+           IF w-status-capacidad = "00"
+               READ CAPACIDAD
+                   AT END MOVE "10" TO w-status-capacidad
+               END-READ
+               IF w-status-capacidad = "00"
+                   MOVE cap-capacidad-total TO w-capacidad-total
+                   MOVE cap-fin-area-primaria TO w-fin-area-primaria
+               END-IF
+               CLOSE CAPACIDAD
+           END-IF.
+
+       110-PRIMER-POSICION-VACIA.
+           MOVE w-oficina TO rel-nro
+           START ALUMNOS KEY IS = rel-nro
+               INVALID KEY
+                   DISPLAY "NO HAY LUGAR PARA SINONIMOS"
+               NOT INVALID KEY
+                   READ ALUMNOS
+                   MOVE alu-puntero TO w-posicion-nula
+           END-START.
+
+       200-LEER-SOC.
+           READ SOC AT END MOVE 1 TO sen.
+
+       300-PROCESO.
+           IF soc-alumno = ZERO
+           OR (soc-estado NOT = "A" AND soc-estado NOT = "P")
+               MOVE "LEGAJO EN CERO O ESTADO INVALIDO"
+                   TO w-motivo-rechazo
+               PERFORM 350-RECHAZAR
+           ELSE
+               MOVE soc-alumno TO w-alu-ant
+               PERFORM 410-INVOCAR-FUNCION-HASHING
+               PERFORM 420-BUSCAR-UBICACION
+           END-IF.
+
+       350-RECHAZAR.
+           MOVE SPACES TO rcz-reg.
+           MOVE soc-alumno TO rcz-alumno.
+           MOVE w-motivo-rechazo TO rcz-motivo.
+           WRITE rcz-reg.
+           ADD 1 TO w-cant-rechazados.
+
+       410-INVOCAR-FUNCION-HASHING.
+           DIVIDE 71 INTO w-alu-ant GIVING w-resul REMAINDER rel-nro.
+           ADD 1 TO rel-nro.
+           MOVE rel-nro TO w-resto.
+
+       420-BUSCAR-UBICACION.
+           PERFORM 430-LEER-ALU
+           IF alu-alumno = 0
+               PERFORM 440-PRIMER-INGRESO
+           ELSE
+               IF w-alu-ant = alu-alumno
+                   ADD 1 TO w-cant-existentes
+               ELSE
+                   PERFORM 480-UBICAR-SINONIMO
+               END-IF
+           END-IF.
+
+       430-LEER-ALU.
+           READ ALUMNOS.
+
+       440-PRIMER-INGRESO.
+           MOVE w-alu-ant TO alu-alumno.
+           MOVE ZERO TO alu-saldo-favor.
+           PERFORM 450-CARGAR-RESTO.
+           PERFORM 470-ACTUALIZAR-ALU.
+           ADD 1 TO w-cant-altas.
+
+       450-CARGAR-RESTO.
+           MOVE soc-cuotas TO alu-cuotas.
+           MOVE soc-estado TO alu-estado.
+
+       455-MOVER-VARIABLES.
+           MOVE alu-puntero TO rel-nro.
+           MOVE w-alu-ant TO alu-alumno.
+           MOVE ZERO TO alu-puntero.
+           PERFORM 450-CARGAR-RESTO.
+           PERFORM 470-ACTUALIZAR-ALU.
+           ADD 1 TO w-cant-altas.
+
+       470-ACTUALIZAR-ALU.
+           REWRITE alu-reg.
+
+       480-UBICAR-SINONIMO.
+           PERFORM UNTIL alu-puntero IS =0
+           OR w-alu-ant IS =alu-alumno
+               MOVE alu-puntero TO rel-nro
+               PERFORM 430-LEER-ALU
+           END-PERFORM.
+           IF w-alu-ant = alu-alumno
+               ADD 1 TO w-cant-existentes
+           ELSE
+               PERFORM 500-BUSCO-LUGAR
+           END-IF.
+
+       500-BUSCO-LUGAR.
+           IF w-oficina NOT < w-capacidad-total
+               MOVE "NO HAY MAS LUGAR PARA SINONIMOS"
+                   TO w-motivo-rechazo
+               PERFORM 350-RECHAZAR
+           ELSE
+               ADD 1 TO w-oficina
+               MOVE w-oficina TO alu-puntero
+               PERFORM 470-ACTUALIZAR-ALU
+               PERFORM 455-MOVER-VARIABLES
+               PERFORM 550-REINICIO-OFICINA
+           END-IF.
+
+       550-REINICIO-OFICINA.
+           ADD 1 TO rel-nro.
+           MOVE rel-nro TO alu-puntero.
+           MOVE w-posicion-nula TO rel-nro.
+           MOVE ZERO TO alu-alumno.
+           MOVE ZERO TO alu-cuotas.
+           MOVE " " TO alu-estado.
+           MOVE ZERO TO alu-saldo-favor.
+           PERFORM 470-ACTUALIZAR-ALU.
+
+       800-FIN.
+           CLOSE ALUMNOS.
+           CLOSE SOC.
+           CLOSE RECHAZOS.
+
+       END PROGRAM IMPORTAR-SOCIOS.
