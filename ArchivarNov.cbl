@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVAR-NOVEDADES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOVEDADES ASSIGN TO "..\novedades.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NOV-ARCHIVO ASSIGN TO w-nombre-archivo
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  NOVEDADES.
+       01  nov-lin-reg pic x(30).
+
+       FD  NOV-ARCHIVO.
+       01  arch-lin-reg pic x(30).
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-nov pic 9 value 0.
+           88 fin-novedades value 1.
+       77  w-anio-archivo pic 9(4) value zero.
+       77  w-nombre-archivo pic x(20) value spaces.
+       77  w-cant-archivadas pic 9(6) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 050-PEDIR-ANIO.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-NOVEDAD.
+           PERFORM UNTIL fin-novedades
+               MOVE nov-lin-reg TO arch-lin-reg
+               WRITE arch-lin-reg
+               ADD 1 TO w-cant-archivadas
+               PERFORM 200-LEER-NOVEDAD
+           END-PERFORM.
+           PERFORM 400-FIN.
+           PERFORM 500-VACIAR-NOVEDADES.
+           DISPLAY "NOVEDADES ARCHIVADAS: " w-cant-archivadas.
+           DISPLAY "ARCHIVO GENERADO: " w-nombre-archivo.
+           STOP RUN.
+
+       050-PEDIR-ANIO.
+           DISPLAY "ANIO A ARCHIVAR: "
+           ACCEPT w-anio-archivo.
+           STRING "..\novedades" DELIMITED BY SIZE
+                  w-anio-archivo DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO w-nombre-archivo.
+
+       100-INICIO.
+           OPEN INPUT NOVEDADES.
+           OPEN OUTPUT NOV-ARCHIVO.
+
+       200-LEER-NOVEDAD.
+           READ NOVEDADES AT END MOVE 1 TO w-flag-nov.
+
+       400-FIN.
+           CLOSE NOVEDADES.
+           CLOSE NOV-ARCHIVO.
+
+       500-VACIAR-NOVEDADES.
+           OPEN OUTPUT NOVEDADES.
+           CLOSE NOVEDADES.
+
+       END PROGRAM ARCHIVAR-NOVEDADES.
