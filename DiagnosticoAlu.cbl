@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIAGNOSTICO-ALU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS rel-nro.
+           SELECT OPTIONAL CAPACIDAD ASSIGN TO "..\alu_capacidad.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-status-capacidad.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-alumno pic 9(5).
+           03 alu-cuotas pic 9(2).
+           03 alu-estado pic x.
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
+
+       FD  CAPACIDAD.
+       01  cap-reg.
+           03 cap-capacidad-total pic 9(3).
+           03 cap-fin-area-primaria pic 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 9(3).
+       77  w-capacidad-total pic 9(3) value 97.
+       77  w-fin-area-primaria pic 9(3) value 70.
+       77  w-status-capacidad pic xx value spaces.
+       77  i pic 9(3) value zero.
+       77  w-cant-ocupados-home pic 9(3) value zero.
+       77  w-cant-vacios-home pic 9(3) value zero.
+       77  w-cant-ocupados-sin pic 9(3) value zero.
+       77  w-cant-vacios-sin pic 9(3) value zero.
+       77  w-cant-cadenas pic 9(3) value zero.
+       77  w-cant-con-sinonimos pic 9(3) value zero.
+       77  w-largo-cadena pic 9(3) value zero.
+       77  w-largo-max pic 9(3) value zero.
+       77  w-suma-largos pic 9(5) value zero.
+       77  w-prom-largo pic 9(4)v99 value zero.
+       77  w-inicio-sinonimos pic 9(3) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-PEDIR-PARAMETROS.
+           OPEN INPUT ALUMNOS.
+           PERFORM VARYING i FROM 1 BY 1
+               UNTIL i > w-fin-area-primaria
+               PERFORM 100-ANALIZAR-HOME
+           END-PERFORM.
+           COMPUTE w-inicio-sinonimos = w-fin-area-primaria + 1.
+           PERFORM VARYING i FROM w-inicio-sinonimos BY 1
+               UNTIL i > w-capacidad-total
+               PERFORM 200-ANALIZAR-SINONIMO
+           END-PERFORM.
+           CLOSE ALUMNOS.
+           IF w-cant-cadenas > ZERO
+               COMPUTE w-prom-largo =
+                   w-suma-largos / w-cant-cadenas
+           END-IF.
+           PERFORM 900-MOSTRAR-RESULTADOS.
+           STOP RUN.
+
+      * Si existe alu_capacidad.txt (lo escribe CrearAlu al armar la
+      * tabla) se usa esa capacidad sin preguntar, para que no pueda
+      * quedar desincronizada de la tabla real; si no existe se pide
+      * por ACCEPT como antes.
+       050-PEDIR-PARAMETROS.
+           PERFORM 045-LEER-CAPACIDAD.
+           IF w-status-capacidad NOT = "00"
+               DISPLAY "Capacidad total de la tabla (ENTER=97): "
+               ACCEPT w-capacidad-total
+               IF w-capacidad-total = ZERO
+                   MOVE 97 TO w-capacidad-total
+               END-IF
+               DISPLAY "Fin del area primaria (ENTER=70): "
+               ACCEPT w-fin-area-primaria
+               IF w-fin-area-primaria = ZERO
+                   MOVE 70 TO w-fin-area-primaria
+               END-IF
+           END-IF.
+
+       045-LEER-CAPACIDAD.
+           OPEN INPUT CAPACIDAD.
+           IF w-status-capacidad = "00"
+               READ CAPACIDAD
+                   AT END MOVE "10" TO w-status-capacidad
+               END-READ
+               IF w-status-capacidad = "00"
+                   MOVE cap-capacidad-total TO w-capacidad-total
+                   MOVE cap-fin-area-primaria TO w-fin-area-primaria
+               END-IF
+               CLOSE CAPACIDAD
+           END-IF.
+
+       100-ANALIZAR-HOME.
+           MOVE i TO rel-nro.
+           READ ALUMNOS.
+           IF alu-alumno = ZERO
+               ADD 1 TO w-cant-vacios-home
+           ELSE
+               ADD 1 TO w-cant-ocupados-home
+               ADD 1 TO w-cant-cadenas
+               MOVE 1 TO w-largo-cadena
+               PERFORM UNTIL alu-puntero = ZERO
+                   MOVE alu-puntero TO rel-nro
+                   READ ALUMNOS
+                   ADD 1 TO w-largo-cadena
+               END-PERFORM
+               IF w-largo-cadena > 1
+                   ADD 1 TO w-cant-con-sinonimos
+               END-IF
+               ADD w-largo-cadena TO w-suma-largos
+               IF w-largo-cadena > w-largo-max
+                   MOVE w-largo-cadena TO w-largo-max
+               END-IF
+           END-IF.
+
+       200-ANALIZAR-SINONIMO.
+           MOVE i TO rel-nro.
+           READ ALUMNOS.
+           IF alu-alumno = ZERO
+               ADD 1 TO w-cant-vacios-sin
+           ELSE
+               ADD 1 TO w-cant-ocupados-sin
+           END-IF.
+
+       900-MOSTRAR-RESULTADOS.
+           DISPLAY "---- DIAGNOSTICO TABLA HASH ALUMNOS ----".
+           DISPLAY "AREA PRIMARIA OCUPADOS : " w-cant-ocupados-home.
+           DISPLAY "AREA PRIMARIA VACIOS   : " w-cant-vacios-home.
+           DISPLAY "AREA SINONIMOS OCUPADOS: " w-cant-ocupados-sin.
+           DISPLAY "AREA SINONIMOS VACIOS  : " w-cant-vacios-sin.
+           DISPLAY "CADENAS CON SINONIMOS  : " w-cant-con-sinonimos.
+           DISPLAY "LARGO MAXIMO DE CADENA : " w-largo-max.
+           DISPLAY "LARGO PROMEDIO DE CADENA: " w-prom-largo.
+
+       END PROGRAM DIAGNOSTICO-ALU.
