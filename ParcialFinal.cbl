@@ -14,6 +14,15 @@
                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORT-ALU
            ASSIGN TO "sortwork".
+           SELECT REPORTE ASSIGN TO "..\resumen.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPCIONES ASSIGN TO "..\excepciones.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RECIBOS ASSIGN TO "..\recibos.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-ANIO ASSIGN TO "..\parcial_anio.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS w-status-parm-anio.
            SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
            ORGANIZATION RELATIVE
            ACCESS MODE is DYNAMIC
@@ -58,34 +67,94 @@
            03 alu-alumno pic 9(5).
            03 alu-cuotas pic 9(2).
            03 alu-estado pic x.
-           03 alu-puntero pic 9(2).
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
        FD  CUOTAS.
        01  cuo-reg.
            03 cuota-llave.
                05 cuo-alumno pic 9(5).
                05 cuo-cuota pic 9(2).
+               05 cuo-anio pic 9(4).
            03 cuo-fecha pic 9(8).
            03 cuo-estado pic x.
            03 cuo-importe pic 9(8).
            03 cuo-pagado pic 9(8).
            03 cuo-debe pic 9(8).
 
+       FD  REPORTE.
+       01  rep-linea pic x(60).
+
+       FD  EXCEPCIONES.
+       01  exc-reg.
+           03 exc-legajo pic 9(5).
+           03 filler pic x value space.
+           03 exc-cuota pic 9(2).
+           03 filler pic x value space.
+           03 exc-importe pic 9(8).
+           03 filler pic x value space.
+           03 exc-fecha pic 9(8).
+           03 filler pic x value space.
+           03 exc-hora pic 9(8).
+
+       FD  RECIBOS.
+       01  rcb-reg.
+           03 rcb-recibo pic 9(10).
+           03 filler pic x value space.
+           03 rcb-alumno pic 9(5).
+           03 filler pic x value space.
+           03 rcb-cuota pic 9(2).
+           03 filler pic x value space.
+           03 rcb-importe pic 9(8).
+           03 filler pic x value space.
+           03 rcb-debe pic 9(8).
+           03 filler pic x value space.
+           03 rcb-estado pic x.
+           03 filler pic x value space.
+           03 rcb-fecha pic 9(8).
+           03 filler pic x value space.
+           03 rcb-anio pic 9(4).
+
+       FD  PARM-ANIO.
+       01  parm-anio-reg pic 9(4).
+
        WORKING-STORAGE SECTION.
+       77  w-status-parm-anio pic xx value spaces.
        01  w-flag-sort PIC 9 VALUE ZERO.
        01  w-flag-nov PIC 9 VALUE ZERO.
        01  w-flag-cuota pic 9 value zero.
        01  w-alu pic 9(5).
        01  w-acum-imp-cuot pic 9(8).
        01  w-cuota-ant pic 99.
-       01  rel-nro pic 9(2).
+       01  rel-nro pic 9(3).
        01  w-alu-ant pic 9(5).
        01  w-resul pic 9(2).
        01  w-resto pic 9(2).
        77  w-oficina pic 9(2) value 98.
        01  w-posicion-nula pic 9(2) VALUE ZERO.
-       01  w-dif-imp pic 9(8).
+       01  w-dif-imp pic s9(8).
+       01  w-imp-disponible pic 9(8) value zero.
        01  w-primer-alu pic 9(5) value 99999.
        01  w-cuota-imp pic x value "C".
+       01  w-anio-proceso pic 9(4) value zero.
+       01  w-cant-novedades pic 9(6) value zero.
+       01  w-cant-cuotas-actualizadas pic 9(6) value zero.
+       01  w-cant-alu-atrasado pic 9(6) value zero.
+       01  w-cant-alu-pagado pic 9(6) value zero.
+       01  w-tot-importe-novedades pic 9(10) value zero.
+       01  w-tot-importe-pagado pic 9(10) value zero.
+       01  w-ed-cant pic zzz.zz9.
+       01  w-ed-importe pic z.zzz.zzz.zz9.
+       01  w-ed-dif pic -z.zzz.zzz.zz9.
+       01  w-cant-excepciones pic 9(6) value zero.
+       01  w-tot-importe-excepciones pic 9(10) value zero.
+       01  w-tot-saldo-favor-generado pic 9(10) value zero.
+       01  w-dif-conciliacion pic s9(10) value zero.
+       01  w-fecha-proceso pic 9(8) value zero.
+       01  w-dias-atraso pic s9(6) value zero.
+       01  w-meses-atraso pic 9(4) value zero.
+       01  w-recargo pic 9(8) value zero.
+       01  w-pct-recargo-mensual pic 9(2) value 5.
+       01  w-recibo pic 9(10) value zero.
 
        PROCEDURE DIVISION.
 
@@ -100,14 +169,41 @@
 
             PERFORM 100-INICIO.
             PERFORM 120-LEER-NOVEDADES.
+            IF w-anio-proceso = ZERO
+               MOVE nov-cab-anio TO w-anio-proceso
+            END-IF.
                PERFORM UNTIL w-flag-nov IS =1 OR
-               nov-cab-anio IS = 2022
+               nov-cab-anio IS = w-anio-proceso
                    PERFORM 120-LEER-NOVEDADES
                END-PERFORM.
             PERFORM 175-FIN-ANIO.
 
+      * Si existe parcial_anio.txt se toma el anio de ahi sin
+      * preguntar por consola, para que el proceso nocturno pueda
+      * correr sin operador; si no existe (corrida manual) se pide
+      * por ACCEPT como siempre.
        100-INICIO.
            OPEN input NOVEDADES.
+           PERFORM 105-LEER-PARM-ANIO.
+           IF w-status-parm-anio NOT = "00"
+               DISPLAY "Anio a procesar (ENTER = usar el del primer "
+               DISPLAY "encabezado): "
+               ACCEPT w-anio-proceso
+           END-IF.
+
+       105-LEER-PARM-ANIO.
+           OPEN INPUT PARM-ANIO.
+           IF w-status-parm-anio = "00"
+               READ PARM-ANIO
+                   AT END MOVE "10" TO w-status-parm-anio
+               END-READ
+               IF w-status-parm-anio = "00"
+                   MOVE parm-anio-reg TO w-anio-proceso
+               END-IF
+               CLOSE PARM-ANIO
+               OPEN OUTPUT PARM-ANIO
+               CLOSE PARM-ANIO
+           END-IF.
 
        120-LEER-NOVEDADES.
            READ NOVEDADES AT END MOVE 1 TO w-flag-nov.
@@ -117,10 +213,13 @@
                PERFORM 120-LEER-NOVEDADES.
 
        170-CARGAR-SORT.
+           MOVE nov-det-recibo to srt-det-recibo.
            MOVE nov-det-alu to srt-det-alu.
            MOVE nov-det-cuota to srt-det-cuota.
            move nov-det-importe to srt-det-importe.
            RELEASE srt-det-reg.
+           ADD 1 TO w-cant-novedades.
+           ADD nov-det-importe TO w-tot-importe-novedades.
 
        175-FIN-ANIO.
            PERFORM UNTIL w-flag-nov =1
@@ -134,6 +233,15 @@
 
        180-FIN-NOVEDADES.
            CLOSE NOVEDADES.
+           PERFORM 185-VACIAR-NOVEDADES.
+
+      * Las novedades ya quedaron leidas y cargadas en SORT-ALU para
+      * esta corrida; se vacia novedades.txt para que una proxima
+      * corrida (por ejemplo la del proceso nocturno) no vuelva a
+      * aplicar las mismas novedades sobre las cuotas.
+       185-VACIAR-NOVEDADES.
+           OPEN OUTPUT NOVEDADES.
+           CLOSE NOVEDADES.
 
        DATOS-SALIDA.
 
@@ -155,9 +263,17 @@
            END-PERFORM.
            PERFORM 1000-FIN-GENERAL.
 
+      * RECIBOS se abre EXTEND (agrega al final) y no OUTPUT, para que
+      * los recibos de corridas anteriores sigan disponibles para
+      * ImprimirRecibos; OPTIONAL en el SELECT permite que EXTEND cree
+      * el archivo la primera vez que todavia no existe.
        190-INICIO-GENERAL.
            OPEN I-O ALUMNOS.
            OPEN I-O CUOTAS.
+           OPEN OUTPUT REPORTE.
+           OPEN OUTPUT EXCEPCIONES.
+           OPEN EXTEND RECIBOS.
+           ACCEPT w-fecha-proceso FROM DATE YYYYMMDD.
 
        200-LEER-SORT.
            RETURN SORT-ALU AT END MOVE 1 TO w-flag-sort.
@@ -172,6 +288,7 @@
 
        245-PROCESO-CUOTA.
            ADD srt-det-importe TO w-acum-imp-cuot.
+           MOVE srt-det-recibo TO w-recibo.
 
        250-FIN-CUOTA.
            MOVE w-alu TO w-alu-ant.
@@ -220,31 +337,134 @@
        930-LEER-CUOTA.
            MOVE w-alu TO cuo-alumno.
            MOVE w-cuota-ant TO cuo-cuota.
+           MOVE w-anio-proceso TO cuo-anio.
            READ CUOTAS
-           INVALID KEY DISPLAY "NO ENCONTRE ALUMNO"
+           INVALID KEY PERFORM 935-REGISTRAR-EXCEPCION
            NOT INVALID KEY PERFORM 950-CARGAR-CUOTA.
 
+       935-REGISTRAR-EXCEPCION.
+           MOVE SPACES TO exc-reg.
+           MOVE w-alu TO exc-legajo.
+           MOVE w-cuota-ant TO exc-cuota.
+           MOVE w-acum-imp-cuot TO exc-importe.
+           ACCEPT exc-fecha FROM DATE YYYYMMDD.
+           ACCEPT exc-hora FROM TIME.
+           WRITE exc-reg.
+           ADD 1 TO w-cant-excepciones.
+           ADD w-acum-imp-cuot TO w-tot-importe-excepciones.
+
        950-CARGAR-CUOTA.
-            MOVE w-acum-imp-cuot TO cuo-pagado.
-            COMPUTE w-dif-imp= cuo-importe - w-acum-imp-cuot.
-            move w-dif-imp to cuo-debe.
-             if cuo-debe >0
-               move "I" TO cuo-estado
+            COMPUTE w-imp-disponible =
+                w-acum-imp-cuot + alu-saldo-favor.
+            MOVE ZERO TO alu-saldo-favor.
+            ADD w-imp-disponible TO cuo-pagado.
+            PERFORM 948-CALCULAR-RECARGO.
+            COMPUTE w-dif-imp =
+                cuo-importe + w-recargo - cuo-pagado.
+            IF w-dif-imp > 0
+                MOVE w-dif-imp TO cuo-debe
+                MOVE "I" TO cuo-estado
+            ELSE
+                MOVE ZERO TO cuo-debe
+                MOVE "C" TO cuo-estado
+                COMPUTE alu-saldo-favor = 0 - w-dif-imp
+                ADD alu-saldo-favor TO w-tot-saldo-favor-generado
+            END-IF.
+           REWRITE cuo-reg.
+           REWRITE alu-reg.
+           ADD 1 TO w-cant-cuotas-actualizadas.
+           ADD w-acum-imp-cuot TO w-tot-importe-pagado.
+           PERFORM 955-EMITIR-RECIBO.
+
+       955-EMITIR-RECIBO.
+           MOVE SPACES TO rcb-reg.
+           MOVE w-recibo TO rcb-recibo.
+           MOVE cuo-alumno TO rcb-alumno.
+           MOVE cuo-cuota TO rcb-cuota.
+           MOVE w-acum-imp-cuot TO rcb-importe.
+           MOVE cuo-debe TO rcb-debe.
+           MOVE cuo-estado TO rcb-estado.
+           MOVE w-fecha-proceso TO rcb-fecha.
+           MOVE cuo-anio TO rcb-anio.
+           WRITE rcb-reg.
+
+       948-CALCULAR-RECARGO.
+           COMPUTE w-dias-atraso =
+               FUNCTION INTEGER-OF-DATE(w-fecha-proceso)
+               - FUNCTION INTEGER-OF-DATE(cuo-fecha).
+           IF w-dias-atraso > 0
+               COMPUTE w-meses-atraso = w-dias-atraso / 30
+               COMPUTE w-recargo =
+                   cuo-importe * w-pct-recargo-mensual
+                   * w-meses-atraso / 100
            ELSE
-               MOVE "C" TO cuo-estado
+               MOVE ZERO TO w-recargo
            END-IF.
-           REWRITE cuo-reg.
 
        1000-FIN-GENERAL.
            PERFORM 970-CARGAR-EST-ALU.
+           PERFORM 1020-IMPRIMIR-RESUMEN.
            PERFORM 1010-CERRAR-ARCHIVOS.
 
+       1020-IMPRIMIR-RESUMEN.
+           MOVE "RESUMEN DEL PROCESO PARCIALFINAL" TO rep-linea.
+           WRITE rep-linea.
+           STRING "ANIO PROCESADO: " w-anio-proceso
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE w-cant-novedades TO w-ed-cant.
+           STRING "NOVEDADES PROCESADAS: " w-ed-cant
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE w-tot-importe-novedades TO w-ed-importe.
+           STRING "IMPORTE TOTAL NOVEDADES: " w-ed-importe
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE w-cant-cuotas-actualizadas TO w-ed-cant.
+           STRING "CUOTAS ACTUALIZADAS: " w-ed-cant
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE w-tot-importe-pagado TO w-ed-importe.
+           STRING "IMPORTE TOTAL APLICADO A CUOTAS: " w-ed-importe
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE w-cant-alu-atrasado TO w-ed-cant.
+           STRING "ALUMNOS PASADOS A ESTADO A: " w-ed-cant
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE w-cant-alu-pagado TO w-ed-cant.
+           STRING "ALUMNOS PASADOS A ESTADO P: " w-ed-cant
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE w-cant-excepciones TO w-ed-cant.
+           STRING "CUOTAS NO ENCONTRADAS (EXCEPCIONES): " w-ed-cant
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE w-tot-saldo-favor-generado TO w-ed-importe.
+           STRING "SALDO A FAVOR GENERADO EN EL PROCESO: " w-ed-importe
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           COMPUTE w-dif-conciliacion =
+               w-tot-importe-novedades
+               - w-tot-importe-pagado - w-tot-importe-excepciones.
+           MOVE w-dif-conciliacion TO w-ed-dif.
+           STRING "DIFERENCIA NOVEDADES VS CUOTAS+EXCEPCIONES: "
+               w-ed-dif DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           IF w-dif-conciliacion = ZERO
+               MOVE "CONCILIACION OK" TO rep-linea
+           ELSE
+               MOVE "CONCILIACION CON DIFERENCIAS" TO rep-linea
+           END-IF.
+           WRITE rep-linea.
+
        970-CARGAR-EST-ALU.
            PERFORM 975-POSICIONAR-ALU.
 
        975-POSICIONAR-ALU.
            MOVE w-primer-alu TO cuo-alumno.
            MOVE ZERO TO cuo-cuota.
+           MOVE ZERO TO cuo-anio.
            START CUOTAS KEY IS > cuota-llave
            INVALID KEY
            DISPLAY "NO ESTA"
@@ -266,14 +486,26 @@
        985-LEER-SIG-CUOTA.
            READ CUOTAS NEXT AT END MOVE 1 TO w-flag-cuota.
 
+      * cuota-llave ordena por alumno, cuota y recien despues anio,
+      * asi que dentro de un mismo alumno el START/READ NEXT puede
+      * traer mezclados periodos de distintos anios (req028 conserva
+      * el historico). Si se tomara la ultima cuota leida sin filtrar
+      * por anio, una cuota 12 sin pagar de un anio anterior con mas
+      * periodos dejaria al socio en "A" para siempre, aunque el anio
+      * en curso ya este totalmente pagado. Por eso solo se evaluan
+      * las cuotas del anio que esta procesando esta corrida.
        987-PROCESO-ESTADO.
-           if cuo-estado ="I"
-               MOVE "I" TO w-cuota-imp
-           ELSE
-               MOVE "C" TO w-cuota-imp.
+           IF cuo-anio = w-anio-proceso
+               if cuo-estado ="I"
+                   MOVE "I" TO w-cuota-imp
+               ELSE
+                   MOVE "C" TO w-cuota-imp
+               END-IF
+           END-IF.
 
        990-INICIO-CUOTA.
            MOVE cuo-alumno TO w-alu-ant.
+           MOVE "C" TO w-cuota-imp.
 
        995-FIN-CUOTA.
            PERFORM 1005-BUSCAR-ALU.
@@ -293,14 +525,22 @@
                    PERFORM 1006-CAMBIAR-ESTADO.
 
        1006-CAMBIAR-ESTADO.
-           IF w-cuota-imp = "I"
-               MOVE "A" TO alu-estado
-           ELSE
-               MOVE "P" TO alu-estado.
-           REWRITE alu-reg.
+           IF alu-estado NOT = "B" AND alu-estado NOT = "S"
+               IF w-cuota-imp = "I"
+                   MOVE "A" TO alu-estado
+                   ADD 1 TO w-cant-alu-atrasado
+               ELSE
+                   MOVE "P" TO alu-estado
+                   ADD 1 TO w-cant-alu-pagado
+               END-IF
+               REWRITE alu-reg
+           END-IF.
 
        1010-CERRAR-ARCHIVOS.
            CLOSE ALUMNOS.
            CLOSE CUOTAS.
+           CLOSE REPORTE.
+           CLOSE EXCEPCIONES.
+           CLOSE RECIBOS.
 
        END PROGRAM YOUR-PROGRAM-NAME.
