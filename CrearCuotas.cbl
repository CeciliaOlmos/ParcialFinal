@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREAR-CUOTAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS cuota-llave.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUOTAS.
+       01  cuo-reg.
+           03 cuota-llave.
+               05 cuo-alumno pic 9(5).
+               05 cuo-cuota pic 9(2).
+               05 cuo-anio pic 9(4).
+           03 cuo-fecha pic 9(8).
+           03 cuo-estado pic x.
+           03 cuo-importe pic 9(8).
+           03 cuo-pagado pic 9(8).
+           03 cuo-debe pic 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN OUTPUT CUOTAS.
+           CLOSE CUOTAS.
+           DISPLAY "ARCHIVO DE CUOTAS CREADO".
+           STOP RUN.
+
+       END PROGRAM CREAR-CUOTAS.
