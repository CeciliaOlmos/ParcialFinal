@@ -0,0 +1,172 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECALCULAR-ESTADO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS rel-nro.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS cuota-llave.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-alumno pic 9(5).
+           03 alu-cuotas pic 9(2).
+           03 alu-estado pic x.
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
+
+       FD  CUOTAS.
+       01  cuo-reg.
+           03 cuota-llave.
+               05 cuo-alumno pic 9(5).
+               05 cuo-cuota pic 9(2).
+               05 cuo-anio pic 9(4).
+           03 cuo-fecha pic 9(8).
+           03 cuo-estado pic x.
+           03 cuo-importe pic 9(8).
+           03 cuo-pagado pic 9(8).
+           03 cuo-debe pic 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 9(3).
+       77  w-resul pic 9(2).
+       77  w-resto pic 9(2).
+       77  w-alu-ant pic 9(5).
+       77  w-flag-cuota pic 9 value zero.
+       77  w-cuota-imp pic x value "C".
+       77  w-anio-proceso pic 9(4) value zero.
+       77  w-cant-alu-atrasado pic 9(6) value zero.
+       77  w-cant-alu-pagado pic 9(6) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O ALUMNOS.
+           OPEN I-O CUOTAS.
+           PERFORM 960-DETERMINAR-ANIO.
+           MOVE ZERO TO w-flag-cuota.
+           PERFORM 975-POSICIONAR-CUOTAS.
+           CLOSE ALUMNOS.
+           CLOSE CUOTAS.
+           DISPLAY "ALUMNOS PASADOS A ESTADO A: " w-cant-alu-atrasado.
+           DISPLAY "ALUMNOS PASADOS A ESTADO P: " w-cant-alu-pagado.
+           STOP RUN.
+
+      * Este programa no recibe el anio por parametro: se recalcula
+      * siempre sobre el anio mas nuevo cargado en CUOTAS (el que
+      * acaba de traer CuotaTexAindex), que se determina recorriendo
+      * el archivo una vez antes de tocar ALUMNOS.
+       960-DETERMINAR-ANIO.
+           MOVE ZERO TO cuo-alumno.
+           MOVE ZERO TO cuo-cuota.
+           MOVE ZERO TO cuo-anio.
+           START CUOTAS KEY IS > cuota-llave
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM 965-BUSCAR-ANIO-MAX
+           END-START.
+
+       965-BUSCAR-ANIO-MAX.
+           PERFORM 985-LEER-SIG-CUOTA.
+           PERFORM UNTIL w-flag-cuota = 1
+               IF cuo-anio > w-anio-proceso
+                   MOVE cuo-anio TO w-anio-proceso
+               END-IF
+               PERFORM 985-LEER-SIG-CUOTA
+           END-PERFORM.
+
+      * cuota-llave ordena por alumno, cuota y recien despues anio:
+      * dentro de un mismo alumno pueden aparecer mezclados periodos
+      * de distintos anios (req028 conserva el historico). Se filtra
+      * por w-anio-proceso en 987-PROCESO-ESTADO para que el estado
+      * resultante refleje el anio que se esta recalculando y no una
+      * cuota vieja sin pagar de un anio con mas periodos.
+       975-POSICIONAR-CUOTAS.
+           MOVE ZERO TO cuo-alumno.
+           MOVE ZERO TO cuo-cuota.
+           MOVE ZERO TO cuo-anio.
+           START CUOTAS KEY IS > cuota-llave
+               INVALID KEY MOVE 1 TO w-flag-cuota
+               NOT INVALID KEY PERFORM 980-PROCESO-EST-ALU
+           END-START.
+
+       980-PROCESO-EST-ALU.
+           PERFORM 985-LEER-SIG-CUOTA.
+           PERFORM UNTIL w-flag-cuota = 1
+               PERFORM 990-INICIO-CUOTA
+               PERFORM UNTIL w-flag-cuota = 1
+               OR cuo-alumno IS NOT = w-alu-ant
+                   PERFORM 987-PROCESO-ESTADO
+                   PERFORM 985-LEER-SIG-CUOTA
+               END-PERFORM
+               PERFORM 995-FIN-CUOTA
+           END-PERFORM.
+
+       985-LEER-SIG-CUOTA.
+           READ CUOTAS NEXT AT END MOVE 1 TO w-flag-cuota.
+
+       987-PROCESO-ESTADO.
+           IF cuo-anio = w-anio-proceso
+               IF cuo-estado = "I"
+                   MOVE "I" TO w-cuota-imp
+               ELSE
+                   MOVE "C" TO w-cuota-imp
+               END-IF
+           END-IF.
+
+       990-INICIO-CUOTA.
+           MOVE cuo-alumno TO w-alu-ant.
+           MOVE "C" TO w-cuota-imp.
+
+       995-FIN-CUOTA.
+           PERFORM 1005-BUSCAR-ALU.
+
+       1005-BUSCAR-ALU.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           PERFORM 430-LEER-ALU.
+           IF w-alu-ant = alu-alumno
+               PERFORM 1006-CAMBIAR-ESTADO
+           ELSE
+               PERFORM UNTIL alu-puntero IS =0
+               OR w-alu-ant IS =alu-alumno
+                   MOVE alu-puntero TO rel-nro
+                   PERFORM 430-LEER-ALU
+               END-PERFORM
+               IF w-alu-ant = alu-alumno
+                   PERFORM 1006-CAMBIAR-ESTADO
+               END-IF
+           END-IF.
+
+       410-INVOCAR-FUNCION-HASHING.
+           DIVIDE 71 INTO w-alu-ant GIVING w-resul REMAINDER rel-nro.
+           ADD 1 TO rel-nro.
+           MOVE rel-nro TO w-resto.
+
+       430-LEER-ALU.
+           READ ALUMNOS.
+
+       1006-CAMBIAR-ESTADO.
+           IF alu-estado NOT = "B" AND alu-estado NOT = "S"
+               IF w-cuota-imp = "I"
+                   MOVE "A" TO alu-estado
+                   ADD 1 TO w-cant-alu-atrasado
+               ELSE
+                   MOVE "P" TO alu-estado
+                   ADD 1 TO w-cant-alu-pagado
+               END-IF
+               REWRITE alu-reg
+           END-IF.
+
+       END PROGRAM RECALCULAR-ESTADO.
