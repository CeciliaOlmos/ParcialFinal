@@ -14,6 +14,11 @@
            ORGANIZATION RELATIVE
            ACCESS MODE is DYNAMIC
            RELATIVE key is rel-nro.
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "..\auditoria.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CAPACIDAD ASSIGN TO "..\alu_capacidad.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-status-capacidad.
        DATA DIVISION.
        FILE SECTION.
        FD  ALUMNOS.
@@ -21,19 +26,42 @@
            03 alu-alumno pic 9(5).
            03 alu-cuotas pic 9(2).
            03 alu-estado pic x.
-           03 alu-puntero pic 9(2).
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
+       FD  CAPACIDAD.
+       01  cap-reg.
+           03 cap-capacidad-total pic 9(3).
+           03 cap-fin-area-primaria pic 9(3).
+       FD  AUDITORIA.
+       01  aud-reg.
+           03 aud-legajo pic 9(5).
+           03 filler pic x value space.
+           03 aud-operacion pic x(12).
+           03 filler pic x value space.
+           03 aud-resultado pic x(15).
+           03 filler pic x value space.
+           03 aud-fecha pic 9(8).
+           03 filler pic x value space.
+           03 aud-hora pic 9(8).
        WORKING-STORAGE SECTION.
+       01  w-aud-operacion pic x(12).
+       01  w-aud-resultado pic x(15).
        77  sen pic 9.
            88 fin-de-archivo value 1.
-       01  rel-nro pic 99.
+       01  rel-nro pic 9(3).
            88 no-quiere-mas value 0.
        77  w-llave-menu pic 9.
-           88 salir-menu VALUE 3.
+           88 salir-menu VALUE 6.
+       77  w-intentos-invalidos pic 9 value zero.
+           88 limite-alcanzado value 5 thru 9.
        01  w-alu-ant pic 9(5).
        01  w-resul pic 9(2).
        01  w-resto pic 9(2).
-       77  w-oficina pic 9(2) value 98.
-       01  w-posicion-nula pic 9(2) VALUE ZERO.
+       77  w-capacidad-total pic 9(3) value 97.
+       77  w-fin-area-primaria pic 9(3) value 70.
+       77  w-oficina pic 9(3) value zero.
+       01  w-posicion-nula pic 9(3) VALUE ZERO.
+       77  w-status-capacidad pic xx value spaces.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
@@ -47,8 +75,44 @@
 
         100-INICIO.
            OPEN I-O ALUMNOS.
+           OPEN EXTEND AUDITORIA.
+           PERFORM 050-PEDIR-PARAMETROS.
            move w-oficina to w-posicion-nula.
 
+      * Si existe alu_capacidad.txt (lo escribe CrearAlu al armar la
+      * tabla) se usa esa capacidad sin preguntar, para que no pueda
+      * quedar desincronizada de la tabla real; si no existe se pide
+      * por ACCEPT como antes.
+       050-PEDIR-PARAMETROS.
+           PERFORM 045-LEER-CAPACIDAD.
+           IF w-status-capacidad NOT = "00"
+               DISPLAY "Capacidad total de la tabla (ENTER=97): "
+               ACCEPT w-capacidad-total
+               IF w-capacidad-total = ZERO
+                   MOVE 97 TO w-capacidad-total
+               END-IF
+               DISPLAY "Fin del area primaria / inicio de "
+               DISPLAY "sinonimos (ENTER=70): "
+               ACCEPT w-fin-area-primaria
+               IF w-fin-area-primaria = ZERO
+                   MOVE 70 TO w-fin-area-primaria
+               END-IF
+           END-IF.
+           MOVE w-fin-area-primaria TO w-oficina.
+
+       045-LEER-CAPACIDAD.
+           OPEN INPUT CAPACIDAD.
+           IF w-status-capacidad = "00"
+               READ CAPACIDAD
+                   AT END MOVE "10" TO w-status-capacidad
+               END-READ
+               IF w-status-capacidad = "00"
+                   MOVE cap-capacidad-total TO w-capacidad-total
+                   MOVE cap-fin-area-primaria TO w-fin-area-primaria
+               END-IF
+               CLOSE CAPACIDAD
+           END-IF.
+
        110-PRIMER-POSICION-VACIA.
            MOVE w-oficina TO rel-nro
            START ALUMNOS KEY IS = rel-nro
@@ -64,22 +128,49 @@
            DISPLAY "  INGRESE UNA OPCION: "
            DISPLAY "  1- ALTA"
            DISPLAY "  2- CONSULTA"
-           DISPLAY "  3- FIN"
+           DISPLAY "  3- BAJA"
+           DISPLAY "  4- MODIFICACION"
+           DISPLAY "  5- SUSPENDER/REACTIVAR"
+           DISPLAY "  6- FIN"
            DISPLAY "..................................... ".
            ACCEPT w-llave-menu.
            PERFORM 210-VALIDAR-OPCION.
 
        210-VALIDAR-OPCION.
-           PERFORM UNTIL w-llave-menu < 4 AND w-llave-menu >0
-               DISPLAY "Opcion incorrecta"
-               PERFORM 200-MENU
+           PERFORM UNTIL (w-llave-menu < 7 AND w-llave-menu >0)
+           OR limite-alcanzado
+               ADD 1 TO w-intentos-invalidos
+               IF limite-alcanzado
+                   DISPLAY "Demasiados intentos invalidos, "
+                   DISPLAY "finalizando"
+                   MOVE ZERO TO w-alu-ant
+                   MOVE "MENU" TO w-aud-operacion
+                   MOVE "LIMITE INTENTOS" TO w-aud-resultado
+                   PERFORM 650-REGISTRAR-AUDITORIA
+                   MOVE 6 TO w-llave-menu
+               ELSE
+                   DISPLAY "Opcion incorrecta"
+                   PERFORM 200-MENU
+               END-IF
            END-PERFORM.
 
        300-PROCESO.
            IF w-llave-menu is EQUAL 1
                PERFORM 400-ALTA
            ELSE
-               PERFORM 600-CONSULTA
+               IF w-llave-menu is EQUAL 2
+                   PERFORM 600-CONSULTA
+               ELSE
+                   IF w-llave-menu is EQUAL 3
+                       PERFORM 700-BAJA
+                   ELSE
+                       IF w-llave-menu is EQUAL 4
+                           PERFORM 750-MODIFICACION
+                       ELSE
+                           PERFORM 780-SUSPENDER
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
        400-ALTA.
@@ -114,12 +205,19 @@
 
        440-PRIMER-INGRESO.
             MOVE w-alu-ant to alu-alumno
+               MOVE ZERO TO alu-saldo-favor
                PERFORM 450-PIDO-RESTO
-               PERFORM 470-ACTUALIZAR-ALU.
+               PERFORM 470-ACTUALIZAR-ALU
+               MOVE "ALTA" TO w-aud-operacion
+               MOVE "PRIMER INGRESO" TO w-aud-resultado
+               PERFORM 650-REGISTRAR-AUDITORIA.
 
        460-INGRESO-EXISTENTE.
            DISPLAY "El socio ya se encuentra registrado"
-           PERFORM 620-MOSTRAR-ALU.
+           PERFORM 620-MOSTRAR-ALU
+           MOVE "ALTA" TO w-aud-operacion
+           MOVE "YA EXISTENTE" TO w-aud-resultado
+           PERFORM 650-REGISTRAR-AUDITORIA.
 
        470-ACTUALIZAR-ALU.
            REWRITE alu-reg.
@@ -128,8 +226,14 @@
            DISPLAY "Ingrese resto de datos".
            DISPLAY "cuota".
            ACCEPT alu-cuotas.
-           DISPLAY "estado".
-           ACCEPT alu-estado.
+           MOVE SPACE TO alu-estado.
+           PERFORM UNTIL alu-estado = "A" OR alu-estado = "P"
+               DISPLAY "estado (A-atrasado / P-pagado)"
+               ACCEPT alu-estado
+               IF alu-estado NOT = "A" AND alu-estado NOT = "P"
+                   DISPLAY "Estado incorrecto"
+               END-IF
+           END-PERFORM.
 
        455-MOVER-VARIABLES.
            MOVE alu-puntero to rel-nro.
@@ -151,11 +255,16 @@
             END-IF.
 
        500-BUSCO-LUGAR.
-           add 1 to  w-oficina.
-           MOVE w-oficina to alu-puntero.
-           PERFORM 470-ACTUALIZAR-ALU.
-           PERFORM 455-MOVER-VARIABLES.
-           PERFORM 550-REINICIO-OFICINA.
+           IF w-oficina NOT < w-capacidad-total
+               DISPLAY "NO HAY MAS LUGAR, SE REQUIERE AMPLIAR EL "
+               DISPLAY "ARCHIVO"
+           ELSE
+               add 1 to  w-oficina
+               MOVE w-oficina to alu-puntero
+               PERFORM 470-ACTUALIZAR-ALU
+               PERFORM 455-MOVER-VARIABLES
+               PERFORM 550-REINICIO-OFICINA
+           END-IF.
 
        550-REINICIO-OFICINA.
            ADD 1 TO rel-nro.
@@ -164,6 +273,7 @@
            MOVE zero to alu-alumno.
            move ZERO to alu-cuotas.
            move " " to alu-estado.
+           move ZERO to alu-saldo-favor.
            PERFORM 470-ACTUALIZAR-ALU.
 
       ******************************************************************
@@ -175,6 +285,9 @@
             PERFORM 430-LEER-ALU.
              IF  w-alu-ant = alu-alumno
                  PERFORM 620-MOSTRAR-ALU
+                 MOVE "CONSULTA" TO w-aud-operacion
+                 MOVE "ENCONTRADO" TO w-aud-resultado
+                 PERFORM 650-REGISTRAR-AUDITORIA
              ELSE
                 PERFORM 630-BUSCAR-ALU-SINONIMO
             END-IF.
@@ -190,11 +303,139 @@
            END-PERFORM
            IF  w-alu-ant = alu-alumno
             PERFORM 620-MOSTRAR-ALU
+            MOVE "CONSULTA" TO w-aud-operacion
+            MOVE "ENCONTRADO" TO w-aud-resultado
+            PERFORM 650-REGISTRAR-AUDITORIA
+           ELSE
+               DISPLAY "El legajo ingresado no se encuentra"
+               MOVE "CONSULTA" TO w-aud-operacion
+               MOVE "NO ENCONTRADO" TO w-aud-resultado
+               PERFORM 650-REGISTRAR-AUDITORIA
+           END-IF.
+
+       650-REGISTRAR-AUDITORIA.
+           MOVE SPACES TO aud-reg.
+           MOVE w-alu-ant TO aud-legajo.
+           MOVE w-aud-operacion TO aud-operacion.
+           MOVE w-aud-resultado TO aud-resultado.
+           ACCEPT aud-fecha FROM DATE YYYYMMDD.
+           ACCEPT aud-hora FROM TIME.
+           WRITE aud-reg.
+
+      ******************************************************************
+      ******************************************************************
+
+       700-BAJA.
+            PERFORM 405-PIDO-ALU.
+            PERFORM 410-INVOCAR-FUNCION-HASHING.
+            PERFORM 430-LEER-ALU.
+             IF  w-alu-ant = alu-alumno
+                 PERFORM 720-CONFIRMAR-BAJA
+             ELSE
+                PERFORM 730-BUSCAR-BAJA-SINONIMO
+            END-IF.
+
+       720-CONFIRMAR-BAJA.
+           IF alu-estado = "B"
+               DISPLAY "EL SOCIO YA SE ENCUENTRA DADO DE BAJA"
+           ELSE
+               MOVE "B" TO alu-estado
+               PERFORM 470-ACTUALIZAR-ALU
+               DISPLAY "SOCIO DADO DE BAJA. LEGAJO: ", alu-alumno
+           END-IF.
+
+       730-BUSCAR-BAJA-SINONIMO.
+           PERFORM UNTIL alu-puntero is =0 or w-alu-ant is =alu-alumno
+               MOVE  alu-puntero to rel-nro
+               PERFORM 430-LEER-ALU
+           END-PERFORM
+           IF  w-alu-ant = alu-alumno
+            PERFORM 720-CONFIRMAR-BAJA
+           ELSE
+               DISPLAY "El legajo ingresado no se encuentra"
+           END-IF.
+
+      ******************************************************************
+      ******************************************************************
+
+       750-MODIFICACION.
+            PERFORM 405-PIDO-ALU.
+            PERFORM 410-INVOCAR-FUNCION-HASHING.
+            PERFORM 430-LEER-ALU.
+             IF  w-alu-ant = alu-alumno
+                 PERFORM 760-CONFIRMAR-MODIFICACION
+             ELSE
+                PERFORM 770-BUSCAR-MOD-SINONIMO
+            END-IF.
+
+       760-CONFIRMAR-MODIFICACION.
+           IF alu-estado = "B"
+               DISPLAY "EL SOCIO ESTA DADO DE BAJA, NO SE MODIFICA"
+           ELSE
+               IF alu-estado = "S"
+                   DISPLAY "EL SOCIO ESTA SUSPENDIDO, NO SE MODIFICA"
+                   DISPLAY "USE LA OPCION DE SUSPENSION PARA "
+                   DISPLAY "REACTIVARLO"
+               ELSE
+                   PERFORM 620-MOSTRAR-ALU
+                   PERFORM 450-PIDO-RESTO
+                   PERFORM 470-ACTUALIZAR-ALU
+                   DISPLAY "DATOS ACTUALIZADOS"
+               END-IF
+           END-IF.
+
+       770-BUSCAR-MOD-SINONIMO.
+           PERFORM UNTIL alu-puntero is =0 or w-alu-ant is =alu-alumno
+               MOVE  alu-puntero to rel-nro
+               PERFORM 430-LEER-ALU
+           END-PERFORM
+           IF  w-alu-ant = alu-alumno
+            PERFORM 760-CONFIRMAR-MODIFICACION
+           ELSE
+               DISPLAY "El legajo ingresado no se encuentra"
+           END-IF.
+
+      ******************************************************************
+      ******************************************************************
+
+       780-SUSPENDER.
+            PERFORM 405-PIDO-ALU.
+            PERFORM 410-INVOCAR-FUNCION-HASHING.
+            PERFORM 430-LEER-ALU.
+             IF  w-alu-ant = alu-alumno
+                 PERFORM 785-CONFIRMAR-SUSPENSION
+             ELSE
+                PERFORM 790-BUSCAR-SUSP-SINONIMO
+            END-IF.
+
+       785-CONFIRMAR-SUSPENSION.
+           IF alu-estado = "B"
+               DISPLAY "EL SOCIO ESTA DADO DE BAJA, NO SE SUSPENDE"
+           ELSE
+               IF alu-estado = "S"
+                   PERFORM 450-PIDO-RESTO
+                   PERFORM 470-ACTUALIZAR-ALU
+                   DISPLAY "SOCIO REACTIVADO. LEGAJO: ", alu-alumno
+               ELSE
+                   MOVE "S" TO alu-estado
+                   PERFORM 470-ACTUALIZAR-ALU
+                   DISPLAY "SOCIO SUSPENDIDO. LEGAJO: ", alu-alumno
+               END-IF
+           END-IF.
+
+       790-BUSCAR-SUSP-SINONIMO.
+           PERFORM UNTIL alu-puntero is =0 or w-alu-ant is =alu-alumno
+               MOVE  alu-puntero to rel-nro
+               PERFORM 430-LEER-ALU
+           END-PERFORM
+           IF  w-alu-ant = alu-alumno
+            PERFORM 785-CONFIRMAR-SUSPENSION
            ELSE
                DISPLAY "El legajo ingresado no se encuentra"
            END-IF.
 
        800-FIN.
            CLOSE ALUMNOS.
+           CLOSE AUDITORIA.
 
        END PROGRAM YOUR-PROGRAM-NAME.
