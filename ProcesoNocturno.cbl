@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESO-NOCTURNO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-ANIO ASSIGN TO "..\parcial_anio.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-FILTRO ASSIGN TO "..\lc_filtro.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PARM-ANIO.
+       01  parm-anio-reg pic 9(4).
+
+       FD  PARM-FILTRO.
+       01  parm-filtro-reg.
+           03 parm-legajo-desde pic 9(5).
+           03 parm-legajo-hasta pic 9(5).
+           03 parm-estado-filtro pic x.
+
+       WORKING-STORAGE SECTION.
+       77  w-paso-fallido pic x value space.
+           88 hubo-error value "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "INICIO DEL PROCESO NOCTURNO".
+           PERFORM 050-GENERAR-PARAMETROS.
+           PERFORM 100-CARGAR-CUOTAS.
+           IF NOT hubo-error
+               PERFORM 200-RECALCULAR-ESTADO
+           END-IF.
+           IF NOT hubo-error
+               PERFORM 300-PROCESAR-NOVEDADES
+           END-IF.
+           IF NOT hubo-error
+               PERFORM 400-LISTAR-CUOTAS
+           END-IF.
+           IF hubo-error
+               DISPLAY "PROCESO NOCTURNO INTERRUMPIDO POR ERROR"
+           ELSE
+               DISPLAY "PROCESO NOCTURNO FINALIZADO OK"
+           END-IF.
+           STOP RUN.
+
+      * La creacion de la tabla de ALUMNOS (CrearAlu) no forma parte
+      * de esta secuencia: es un paso de instalacion que se corre una
+      * sola vez y OPEN OUTPUT borraria la tabla si se repitiera aca.
+
+      * GenerarCuotas tampoco forma parte de esta secuencia. A
+      * diferencia de los 4 pasos de aca, que son un ciclo que se
+      * repite (cargar lo que haya en cuotas.txt, aplicar novedades,
+      * listar), GenerarCuotas es quien decide, una vez por anio y
+      * con datos que requieren criterio de un operador (importe de
+      * cuota, cantidad de periodos, dia de vencimiento), que va a
+      * contener ese cuotas.txt. Se corre a mano al arrancar cada
+      * anio, antes de que el proceso nocturno vuelva a ejecutarse.
+
+      * Deja listos los parametros que ParcialFinal y LeerCuota
+      * leerian por ACCEPT en una corrida manual, con los mismos
+      * valores por defecto que esas corridas usan cuando el
+      * operador aprieta ENTER, para que ninguno de los dos quede
+      * esperando entrada de consola en una corrida desatendida.
+       050-GENERAR-PARAMETROS.
+           OPEN OUTPUT PARM-ANIO.
+           MOVE ZERO TO parm-anio-reg.
+           WRITE parm-anio-reg.
+           CLOSE PARM-ANIO.
+           OPEN OUTPUT PARM-FILTRO.
+           MOVE ZERO TO parm-legajo-desde.
+           MOVE ZERO TO parm-legajo-hasta.
+           MOVE SPACE TO parm-estado-filtro.
+           WRITE parm-filtro-reg.
+           CLOSE PARM-FILTRO.
+
+       100-CARGAR-CUOTAS.
+           DISPLAY "PASO 1: CARGAR CUOTAS DESDE TEXTO".
+           CALL "SYSTEM" USING "CuotaTexAindex".
+           PERFORM 900-VERIFICAR-RETORNO.
+
+      * Este paso no es redundante con el recalculo que ParcialFinal
+      * hace al final de su propia corrida (970-CARGAR-EST-ALU en
+      * 1000-FIN-GENERAL): ese recalculo llega demasiado tarde para
+      * el chequeo de 250-FIN-CUOTA ("IF alu-estado = 'A'"), que usa
+      * el alu-estado que haya en ALUMNOS ANTES de procesar las
+      * novedades. Si un socio quedo en "P" del ciclo anterior y no
+      * se corre este paso, la primera cuota del nuevo periodo se
+      * saltearia en silencio. El recalculo de ParcialFinal solo deja
+      * el estado listo para el proximo ciclo, no sustituye a este.
+       200-RECALCULAR-ESTADO.
+           DISPLAY "PASO 2: RECALCULAR ESTADO DE SOCIOS".
+           CALL "SYSTEM" USING "RecalcularEstado".
+           PERFORM 900-VERIFICAR-RETORNO.
+
+       300-PROCESAR-NOVEDADES.
+           DISPLAY "PASO 3: PROCESAR NOVEDADES".
+           CALL "SYSTEM" USING "ParcialFinal".
+           PERFORM 900-VERIFICAR-RETORNO.
+
+       400-LISTAR-CUOTAS.
+           DISPLAY "PASO 4: LISTAR CUOTAS".
+           CALL "SYSTEM" USING "LeerCuota".
+           PERFORM 900-VERIFICAR-RETORNO.
+
+       900-VERIFICAR-RETORNO.
+           IF RETURN-CODE NOT = ZERO
+               MOVE "S" TO w-paso-fallido
+               DISPLAY "ERROR, CODIGO DE RETORNO: " RETURN-CODE
+           END-IF.
+
+       END PROGRAM PROCESO-NOCTURNO.
