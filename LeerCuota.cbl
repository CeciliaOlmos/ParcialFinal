@@ -1,104 +1,261 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
-                   RECORD KEY IS cuota-llave.
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  CUOTAS.
-       01  cuo-reg.
-           03 cuota-llave.
-               05 cuo-alumno pic 9(5).
-               05 cuo-cuota pic 9(2).
-           03 cuo-fecha pic 9(8).
-           03 cuo-estado pic x.
-           03 cuo-importe pic 9(8).
-           03 cuo-pagado pic 9(8).
-           03 cuo-debe pic 9(8).
-
-       WORKING-STORAGE SECTION.
-       77  sen pic 9 value 0.
-       01  lin-cabecera.
-           03 filler pic x(7) value "LEGAJO:".
-           03 filler pic x(2) value spaces.
-           03 filler pic x(6) value "CUOTA:".
-           03 filler pic x(2) value spaces.
-           03 filler pic x(6) value "FECHA:".
-           03 filler pic x(3) value spaces.
-           03 filler pic x(7) value "ESTADO:".
-           03 filler pic x(4) value spaces.
-           03 filler pic x(8) value "IMPORTE:".
-           03 filler pic x(4) value spaces.
-           03 filler pic x(7) value "PAGADO:".
-           03 filler pic x(4) value spaces.
-           03 filler pic x(5) value "DEBE:".
-           03 filler pic x(4) value spaces.
-       01  lin-guarda.
-           03 filler pic x(80) value all "-".
-       01  lin-detalle.
-           03 l-alu pic z(5) value spaces.
-           03 filler pic x(4) value spaces.
-           03 l-cuota pic z9 value spaces.
-           03 filler pic x(4) value spaces.
-           03 l-fecha pic Z(8) value spaces.
-           03 filler pic x(5) value spaces.
-           03 l-estado pic x.
-           03 filler pic x(4) value spaces.
-           03 l-importe pic zz.zzz.zz9.
-           03 filler pic x(2) value spaces.
-           03 l-pagado pic zz.zzz.zz9.
-           03 filler pic x(2) value spaces.
-           03 l-debe pic zz.zzz.zz9.
-           03 filler pic x(5) value spaces.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 100-INICIO-LECTURA.
-           PERFORM 200-LEE-ARCH-CUOTA.
-           PERFORM UNTIL sen is equal 1
-               PERFORM 300-PROCESO-LECTURA
-               PERFORM 200-LEE-ARCH-CUOTA
-           END-PERFORM.
-           PERFORM 400-FIN-LECTURA.
-            STOP RUN.
-
-           100-INICIO-LECTURA.
-           PERFORM 130-ABRIR-ARCHIVOS.
-           PERFORM 150-LISTAR-ENCABEZADO.
-
-       130-ABRIR-ARCHIVOS.
-           OPEN INPUT CUOTAS.
-
-       150-LISTAR-ENCABEZADO.
-           DISPLAY lin-guarda.
-           DISPLAY lin-cabecera.
-           DISPLAY lin-guarda.
-
-       200-LEE-ARCH-CUOTA.
-           READ CUOTAS at end move 1 to sen.
-
-       300-PROCESO-LECTURA.
-           MOVE cuo-alumno TO l-alu.
-           MOVE cuo-cuota TO l-cuota.
-           MOVE cuo-fecha TO l-fecha.
-           MOVE cuo-estado TO l-estado.
-           MOVE cuo-importe TO l-importe.
-           MOVE cuo-pagado TO l-pagado.
-           MOVE cuo-debe TO l-debe.
-           DISPLAY lin-detalle.
-
-       400-FIN-LECTURA.
-           CLOSE CUOTAS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS cuota-llave.
+           SELECT REPORTE ASSIGN TO "..\reporte_cuotas.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILTRO ASSIGN TO "..\lc_filtro.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS w-status-parm-filtro.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUOTAS.
+       01  cuo-reg.
+           03 cuota-llave.
+               05 cuo-alumno pic 9(5).
+               05 cuo-cuota pic 9(2).
+               05 cuo-anio pic 9(4).
+           03 cuo-fecha pic 9(8).
+           03 cuo-estado pic x.
+           03 cuo-importe pic 9(8).
+           03 cuo-pagado pic 9(8).
+           03 cuo-debe pic 9(8).
+
+       FD  REPORTE.
+       01  rep-linea pic x(80).
+
+       FD  PARM-FILTRO.
+       01  parm-filtro-reg.
+           03 parm-legajo-desde pic 9(5).
+           03 parm-legajo-hasta pic 9(5).
+           03 parm-estado-filtro pic x.
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       77  w-status-parm-filtro pic xx value spaces.
+       77  w-legajo-desde pic 9(5) value zero.
+       77  w-legajo-hasta pic 9(5) value 99999.
+       77  w-estado-filtro pic x value space.
+       77  w-cant-x-pagina pic 9(2) value 20.
+       77  w-lineas-pagina pic 9(2) value zero.
+       77  w-nro-pagina pic 9(4) value 1.
+       77  w-sub-importe pic 9(10) value zero.
+       77  w-sub-pagado pic 9(10) value zero.
+       77  w-sub-debe pic 9(10) value zero.
+       77  w-tot-importe pic 9(10) value zero.
+       77  w-tot-pagado pic 9(10) value zero.
+       77  w-tot-debe pic 9(10) value zero.
+       77  w-cant-listadas pic 9(6) value zero.
+       77  idx-periodo pic 9(2) value zero.
+       01  lin-cabecera.
+           03 filler pic x(7) value "LEGAJO:".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(6) value "CUOTA:".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(8) value "PERIODO:".
+           03 filler pic x(1) value spaces.
+           03 filler pic x(5) value "ANIO:".
+           03 filler pic x(1) value spaces.
+           03 filler pic x(6) value "FECHA:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(7) value "ESTADO:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(8) value "IMPORTE:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(7) value "PAGADO:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(5) value "DEBE:".
+           03 filler pic x(4) value spaces.
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-detalle.
+           03 l-alu pic z(5) value spaces.
+           03 filler pic x(4) value spaces.
+           03 l-cuota pic z9 value spaces.
+           03 filler pic x(2) value spaces.
+           03 l-periodo pic x(10) value spaces.
+           03 filler pic x(1) value spaces.
+           03 l-anio pic 9(4) value zero.
+           03 filler pic x(1) value spaces.
+           03 l-fecha pic Z(8) value spaces.
+           03 filler pic x(5) value spaces.
+           03 l-estado pic x.
+           03 filler pic x(4) value spaces.
+           03 l-importe pic zz.zzz.zz9.
+           03 filler pic x(2) value spaces.
+           03 l-pagado pic zz.zzz.zz9.
+           03 filler pic x(2) value spaces.
+           03 l-debe pic zz.zzz.zz9.
+           03 filler pic x(5) value spaces.
+       01  lin-subtotal.
+           03 filler pic x(16) value "SUBTOTAL PAGINA:".
+           03 filler pic x(2) value spaces.
+           03 st-importe pic zz.zzz.zz9.
+           03 filler pic x(2) value spaces.
+           03 st-pagado pic zz.zzz.zz9.
+           03 filler pic x(2) value spaces.
+           03 st-debe pic zz.zzz.zz9.
+       01  lin-total.
+           03 filler pic x(13) value "TOTAL GENERAL".
+           03 filler pic x(2) value spaces.
+           03 tt-importe pic zz.zzz.zz9.
+           03 filler pic x(2) value spaces.
+           03 tt-pagado pic zz.zzz.zz9.
+           03 filler pic x(2) value spaces.
+           03 tt-debe pic zz.zzz.zz9.
+       01  tb-periodos-datos.
+           03 filler pic x(10) value "ENERO".
+           03 filler pic x(10) value "FEBRERO".
+           03 filler pic x(10) value "MARZO".
+           03 filler pic x(10) value "ABRIL".
+           03 filler pic x(10) value "MAYO".
+           03 filler pic x(10) value "JUNIO".
+           03 filler pic x(10) value "JULIO".
+           03 filler pic x(10) value "AGOSTO".
+           03 filler pic x(10) value "SEPTIEMBRE".
+           03 filler pic x(10) value "OCTUBRE".
+           03 filler pic x(10) value "NOVIEMBRE".
+           03 filler pic x(10) value "DICIEMBRE".
+       01  tb-periodos REDEFINES tb-periodos-datos.
+           03 tb-periodo-item pic x(10) OCCURS 12.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-PEDIR-FILTRO.
+           PERFORM 100-INICIO-LECTURA.
+           PERFORM 200-LEE-ARCH-CUOTA.
+           PERFORM UNTIL sen is equal 1
+               PERFORM 300-PROCESO-LECTURA
+               PERFORM 200-LEE-ARCH-CUOTA
+           END-PERFORM.
+           PERFORM 400-FIN-LECTURA.
+            STOP RUN.
+
+      * Si existe lc_filtro.txt se toman los filtros de ahi sin
+      * preguntar por consola, para que el proceso nocturno pueda
+      * correr sin operador; si no existe (corrida manual) se pide
+      * por ACCEPT como siempre.
+       050-PEDIR-FILTRO.
+           PERFORM 055-LEER-PARM-FILTRO.
+           IF w-status-parm-filtro NOT = "00"
+               DISPLAY "Legajo desde (ENTER=0): "
+               ACCEPT w-legajo-desde
+               DISPLAY "Legajo hasta (ENTER=99999): "
+               ACCEPT w-legajo-hasta
+               IF w-legajo-hasta = ZERO
+                   MOVE 99999 TO w-legajo-hasta
+               END-IF
+               DISPLAY "Estado (I/C, ENTER=todos): "
+               ACCEPT w-estado-filtro
+           END-IF.
+
+       055-LEER-PARM-FILTRO.
+           OPEN INPUT PARM-FILTRO.
+           IF w-status-parm-filtro = "00"
+               READ PARM-FILTRO
+                   AT END MOVE "10" TO w-status-parm-filtro
+               END-READ
+               IF w-status-parm-filtro = "00"
+                   MOVE parm-legajo-desde TO w-legajo-desde
+                   MOVE parm-legajo-hasta TO w-legajo-hasta
+                   IF w-legajo-hasta = ZERO
+                       MOVE 99999 TO w-legajo-hasta
+                   END-IF
+                   MOVE parm-estado-filtro TO w-estado-filtro
+               END-IF
+               CLOSE PARM-FILTRO
+               OPEN OUTPUT PARM-FILTRO
+               CLOSE PARM-FILTRO
+           END-IF.
+
+       100-INICIO-LECTURA.
+           PERFORM 130-ABRIR-ARCHIVOS.
+           PERFORM 150-LISTAR-ENCABEZADO.
+
+       130-ABRIR-ARCHIVOS.
+           OPEN INPUT CUOTAS.
+           OPEN OUTPUT REPORTE.
+
+       150-LISTAR-ENCABEZADO.
+           WRITE rep-linea FROM lin-guarda.
+           WRITE rep-linea FROM lin-cabecera.
+           WRITE rep-linea FROM lin-guarda.
+
+       200-LEE-ARCH-CUOTA.
+           READ CUOTAS at end move 1 to sen.
+
+       300-PROCESO-LECTURA.
+           IF cuo-alumno >= w-legajo-desde
+           AND cuo-alumno <= w-legajo-hasta
+           AND (w-estado-filtro = SPACE OR cuo-estado = w-estado-filtro)
+               PERFORM 320-ESCRIBIR-DETALLE
+               IF w-lineas-pagina = w-cant-x-pagina
+                   PERFORM 350-CORTE-PAGINA
+               END-IF
+           END-IF.
+
+       320-ESCRIBIR-DETALLE.
+           MOVE cuo-alumno TO l-alu.
+           MOVE cuo-cuota TO l-cuota.
+           PERFORM 330-OBTENER-PERIODO.
+           MOVE cuo-anio TO l-anio.
+           MOVE cuo-fecha TO l-fecha.
+           MOVE cuo-estado TO l-estado.
+           MOVE cuo-importe TO l-importe.
+           MOVE cuo-pagado TO l-pagado.
+           MOVE cuo-debe TO l-debe.
+           WRITE rep-linea FROM lin-detalle.
+           ADD 1 TO w-lineas-pagina.
+           ADD 1 TO w-cant-listadas.
+           ADD cuo-importe TO w-sub-importe w-tot-importe.
+           ADD cuo-pagado TO w-sub-pagado w-tot-pagado.
+           ADD cuo-debe TO w-sub-debe w-tot-debe.
+
+       330-OBTENER-PERIODO.
+           IF cuo-cuota >= 1 AND cuo-cuota <= 12
+               MOVE cuo-cuota TO idx-periodo
+               MOVE tb-periodo-item(idx-periodo) TO l-periodo
+           ELSE
+               MOVE SPACES TO l-periodo
+           END-IF.
+
+       350-CORTE-PAGINA.
+           PERFORM 360-ESCRIBIR-SUBTOTAL.
+           MOVE ZERO TO w-sub-importe w-sub-pagado w-sub-debe.
+           MOVE ZERO TO w-lineas-pagina.
+           ADD 1 TO w-nro-pagina.
+           PERFORM 150-LISTAR-ENCABEZADO.
+
+       360-ESCRIBIR-SUBTOTAL.
+           MOVE w-sub-importe TO st-importe.
+           MOVE w-sub-pagado TO st-pagado.
+           MOVE w-sub-debe TO st-debe.
+           WRITE rep-linea FROM lin-guarda.
+           WRITE rep-linea FROM lin-subtotal.
+
+       400-FIN-LECTURA.
+           IF w-lineas-pagina > ZERO
+               PERFORM 360-ESCRIBIR-SUBTOTAL
+           END-IF.
+           MOVE w-tot-importe TO tt-importe.
+           MOVE w-tot-pagado TO tt-pagado.
+           MOVE w-tot-debe TO tt-debe.
+           WRITE rep-linea FROM lin-guarda.
+           WRITE rep-linea FROM lin-total.
+           CLOSE CUOTAS.
+           CLOSE REPORTE.
+           DISPLAY "CUOTAS LISTADAS: " w-cant-listadas.
+       END PROGRAM YOUR-PROGRAM-NAME.
