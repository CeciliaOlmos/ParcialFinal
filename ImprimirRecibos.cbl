@@ -0,0 +1,140 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPRIMIR-RECIBOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECIBOS ASSIGN TO "..\recibos.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RECIBOS.
+       01  rcb-reg.
+           03 rcb-recibo pic 9(10).
+           03 filler pic x.
+           03 rcb-alumno pic 9(5).
+           03 filler pic x.
+           03 rcb-cuota pic 9(2).
+           03 filler pic x.
+           03 rcb-importe pic 9(8).
+           03 filler pic x.
+           03 rcb-debe pic 9(8).
+           03 filler pic x.
+           03 rcb-estado pic x.
+           03 filler pic x.
+           03 rcb-fecha pic 9(8).
+           03 filler pic x.
+           03 rcb-anio pic 9(4).
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-rcb pic 9 value 0.
+           88 fin-recibos value 1.
+       77  w-filtro-recibo pic 9(10) value zero.
+       77  w-filtro-alumno pic 9(5) value zero.
+       77  w-filtro-cuota pic 9(2) value zero.
+       77  w-filtro-anio pic 9(4) value zero.
+       77  w-coincide pic 9 value zero.
+       77  w-cant-impresos pic 9(6) value zero.
+       77  idx-periodo pic 9(2) value zero.
+       77  w-periodo pic x(10) value spaces.
+       01  tb-periodos-datos.
+           03 filler pic x(10) value "ENERO".
+           03 filler pic x(10) value "FEBRERO".
+           03 filler pic x(10) value "MARZO".
+           03 filler pic x(10) value "ABRIL".
+           03 filler pic x(10) value "MAYO".
+           03 filler pic x(10) value "JUNIO".
+           03 filler pic x(10) value "JULIO".
+           03 filler pic x(10) value "AGOSTO".
+           03 filler pic x(10) value "SEPTIEMBRE".
+           03 filler pic x(10) value "OCTUBRE".
+           03 filler pic x(10) value "NOVIEMBRE".
+           03 filler pic x(10) value "DICIEMBRE".
+       01  tb-periodos REDEFINES tb-periodos-datos.
+           03 tb-periodo-item pic x(10) OCCURS 12.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 050-PEDIR-FILTRO.
+           OPEN INPUT RECIBOS.
+           PERFORM 100-LEER-RECIBO.
+           PERFORM UNTIL fin-recibos
+               PERFORM 300-VERIFICAR-COINCIDENCIA
+               IF w-coincide = 1
+                   PERFORM 200-IMPRIMIR-RECIBO
+                   IF w-filtro-recibo NOT = ZERO
+                       MOVE 1 TO w-flag-rcb
+                   END-IF
+               END-IF
+               PERFORM 100-LEER-RECIBO
+           END-PERFORM.
+           CLOSE RECIBOS.
+           IF w-cant-impresos = ZERO
+               DISPLAY "NO SE ENCONTRO NINGUN RECIBO CON ESE CRITERIO"
+           END-IF.
+           DISPLAY "RECIBOS IMPRESOS: " w-cant-impresos.
+           STOP RUN.
+
+       050-PEDIR-FILTRO.
+           DISPLAY "Nro de recibo (ENTER=0 para buscar por "
+           DISPLAY "legajo y cuota): "
+           ACCEPT w-filtro-recibo.
+           IF w-filtro-recibo = ZERO
+               DISPLAY "Legajo del socio (ENTER=todos): "
+               ACCEPT w-filtro-alumno
+               DISPLAY "Numero de cuota (ENTER=todas): "
+               ACCEPT w-filtro-cuota
+               DISPLAY "Anio de la cuota (ENTER=todos): "
+               ACCEPT w-filtro-anio
+           END-IF.
+
+       100-LEER-RECIBO.
+           READ RECIBOS AT END MOVE 1 TO w-flag-rcb.
+
+       300-VERIFICAR-COINCIDENCIA.
+           MOVE ZERO TO w-coincide.
+           IF w-filtro-recibo NOT = ZERO
+               IF rcb-recibo = w-filtro-recibo
+                   MOVE 1 TO w-coincide
+               END-IF
+           ELSE
+               IF (w-filtro-alumno = ZERO
+                   OR rcb-alumno = w-filtro-alumno)
+               AND (w-filtro-cuota = ZERO
+                   OR rcb-cuota = w-filtro-cuota)
+               AND (w-filtro-anio = ZERO
+                   OR rcb-anio = w-filtro-anio)
+                   MOVE 1 TO w-coincide
+               END-IF
+           END-IF.
+
+       200-IMPRIMIR-RECIBO.
+           PERFORM 250-OBTENER-PERIODO.
+           DISPLAY "----------------------------------------".
+           DISPLAY "RECIBO NRO: " rcb-recibo.
+           DISPLAY "SOCIO: " rcb-alumno.
+           DISPLAY "CUOTA: " rcb-cuota " (" w-periodo ") ANIO: "
+               rcb-anio.
+           DISPLAY "IMPORTE ABONADO: " rcb-importe.
+           DISPLAY "SALDO PENDIENTE: " rcb-debe.
+           DISPLAY "ESTADO CUOTA: " rcb-estado.
+           DISPLAY "FECHA PROCESO: " rcb-fecha.
+           ADD 1 TO w-cant-impresos.
+
+       250-OBTENER-PERIODO.
+           IF rcb-cuota >= 1 AND rcb-cuota <= 12
+               MOVE rcb-cuota TO idx-periodo
+               MOVE tb-periodo-item(idx-periodo) TO w-periodo
+           ELSE
+               MOVE SPACES TO w-periodo
+           END-IF.
+
+       END PROGRAM IMPRIMIR-RECIBOS.
