@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-SOCIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS rel-nro.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS cuota-llave.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-alumno pic 9(5).
+           03 alu-cuotas pic 9(2).
+           03 alu-estado pic x.
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
+
+       FD  CUOTAS.
+       01  cuo-reg.
+           03 cuota-llave.
+               05 cuo-alumno pic 9(5).
+               05 cuo-cuota pic 9(2).
+               05 cuo-anio pic 9(4).
+           03 cuo-fecha pic 9(8).
+           03 cuo-estado pic x.
+           03 cuo-importe pic 9(8).
+           03 cuo-pagado pic 9(8).
+           03 cuo-debe pic 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 9(3).
+       77  w-alu-ant pic 9(5).
+       77  w-resul pic 9(2).
+       77  w-resto pic 9(2).
+       77  w-flag-cuota pic 9 value zero.
+           88 fin-cuotas value 1.
+       77  w-alu-encontrado pic 9 value zero.
+           88 alu-fue-encontrado value 1.
+       77  w-tot-importe pic 9(10) value zero.
+       77  w-tot-pagado pic 9(10) value zero.
+       77  w-tot-debe pic 9(10) value zero.
+       77  w-cant-cuotas-listadas pic 9(4) value zero.
+       77  idx-periodo pic 9(2) value zero.
+       77  w-periodo pic x(10) value spaces.
+       01  tb-periodos-datos.
+           03 filler pic x(10) value "ENERO".
+           03 filler pic x(10) value "FEBRERO".
+           03 filler pic x(10) value "MARZO".
+           03 filler pic x(10) value "ABRIL".
+           03 filler pic x(10) value "MAYO".
+           03 filler pic x(10) value "JUNIO".
+           03 filler pic x(10) value "JULIO".
+           03 filler pic x(10) value "AGOSTO".
+           03 filler pic x(10) value "SEPTIEMBRE".
+           03 filler pic x(10) value "OCTUBRE".
+           03 filler pic x(10) value "NOVIEMBRE".
+           03 filler pic x(10) value "DICIEMBRE".
+       01  tb-periodos REDEFINES tb-periodos-datos.
+           03 tb-periodo-item pic x(10) OCCURS 12.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ALUMNOS.
+           OPEN INPUT CUOTAS.
+           PERFORM 405-PIDO-ALU.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           PERFORM 430-LEER-ALU.
+           IF w-alu-ant = alu-alumno
+               MOVE 1 TO w-alu-encontrado
+           ELSE
+               PERFORM 480-BUSCAR-SINONIMO
+           END-IF.
+           IF alu-fue-encontrado
+               PERFORM 500-MOSTRAR-SOCIO
+               PERFORM 600-LISTAR-CUOTAS
+               PERFORM 700-MOSTRAR-TOTALES
+           ELSE
+               DISPLAY "EL LEGAJO INGRESADO NO SE ENCUENTRA"
+           END-IF.
+           CLOSE ALUMNOS.
+           CLOSE CUOTAS.
+           STOP RUN.
+
+       405-PIDO-ALU.
+           DISPLAY "Ingrese legajo del socio: "
+           ACCEPT w-alu-ant.
+
+       410-INVOCAR-FUNCION-HASHING.
+           DIVIDE 71 INTO w-alu-ant GIVING w-resul REMAINDER rel-nro.
+           ADD 1 TO rel-nro.
+           MOVE rel-nro TO w-resto.
+
+       430-LEER-ALU.
+           READ ALUMNOS.
+
+       480-BUSCAR-SINONIMO.
+           PERFORM UNTIL alu-puntero IS =0 OR w-alu-ant IS =alu-alumno
+               MOVE alu-puntero TO rel-nro
+               PERFORM 430-LEER-ALU
+           END-PERFORM.
+           IF w-alu-ant = alu-alumno
+               MOVE 1 TO w-alu-encontrado
+           END-IF.
+
+       500-MOSTRAR-SOCIO.
+           DISPLAY "LEGAJO: " alu-alumno " ESTADO: " alu-estado.
+           DISPLAY "SALDO A FAVOR: " alu-saldo-favor.
+
+       600-LISTAR-CUOTAS.
+           MOVE alu-alumno TO cuo-alumno.
+           MOVE ZERO TO cuo-cuota.
+           MOVE ZERO TO cuo-anio.
+           START CUOTAS KEY IS > cuota-llave
+               INVALID KEY MOVE 1 TO w-flag-cuota
+           END-START.
+           PERFORM UNTIL fin-cuotas
+               READ CUOTAS NEXT AT END MOVE 1 TO w-flag-cuota
+               NOT AT END
+                   IF cuo-alumno NOT = alu-alumno
+                       MOVE 1 TO w-flag-cuota
+                   ELSE
+                       PERFORM 650-MOSTRAR-CUOTA
+                   END-IF
+           END-PERFORM.
+
+       650-MOSTRAR-CUOTA.
+           PERFORM 655-OBTENER-PERIODO.
+           DISPLAY "CUOTA: " cuo-cuota " (" w-periodo ") ANIO: "
+               cuo-anio " FECHA: " cuo-fecha " ESTADO: " cuo-estado.
+           DISPLAY "  IMPORTE: " cuo-importe " PAGADO: " cuo-pagado
+               " DEBE: " cuo-debe.
+           ADD 1 TO w-cant-cuotas-listadas.
+           ADD cuo-importe TO w-tot-importe.
+           ADD cuo-pagado TO w-tot-pagado.
+           ADD cuo-debe TO w-tot-debe.
+
+       655-OBTENER-PERIODO.
+           IF cuo-cuota >= 1 AND cuo-cuota <= 12
+               MOVE cuo-cuota TO idx-periodo
+               MOVE tb-periodo-item(idx-periodo) TO w-periodo
+           ELSE
+               MOVE SPACES TO w-periodo
+           END-IF.
+
+       700-MOSTRAR-TOTALES.
+           DISPLAY "CUOTAS DEL SOCIO: " w-cant-cuotas-listadas.
+           DISPLAY "TOTAL IMPORTE: " w-tot-importe.
+           DISPLAY "TOTAL PAGADO: " w-tot-pagado.
+           DISPLAY "TOTAL ADEUDADO: " w-tot-debe.
+
+       END PROGRAM CONSULTA-SOCIO.
