@@ -22,32 +22,57 @@
            03 alu-alumno pic 9(5).
            03 alu-cuotas pic 9(2).
            03 alu-estado pic x.
-           03 alu-puntero pic 9(2).
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
 
        WORKING-STORAGE SECTION.
-       01  rel-nro pic 9(2).
+       01  rel-nro pic 9(3).
        77  sen pic 9 value 0.
-       77  i pic 99 value 0.
+       77  i pic 9(3) value 0.
+       77  w-opcion pic 9 value 1.
+       01  w-legajo-desde pic 9(5) value zero.
+       01  w-legajo-hasta pic 9(5) value 99999.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM 050-PEDIR-FILTRO.
            OPEN input ALUMNOS.
 
            perform leo.
            perform until sen = 1
                add 1 to i
-               display "posicion: ", i
-               display "legajo: ", alu-alumno
-               display "cuota: ", alu-cuotas
-               display "estado: ", alu-estado
-               display "puntero:", alu-puntero
+               if alu-alumno NOT = 0
+               and alu-alumno >= w-legajo-desde
+               and alu-alumno <= w-legajo-hasta
+                   display "posicion: ", i
+                   display "legajo: ", alu-alumno
+                   display "cuota: ", alu-cuotas
+                   display "estado: ", alu-estado
+                   display "puntero:", alu-puntero
+                   display "saldo a favor:", alu-saldo-favor
+               end-if
                perform leo
             END-PERFORM.
            close ALUMNOS.
 
            STOP RUN.
 
+       050-PEDIR-FILTRO.
+           DISPLAY "1- LISTAR TODOS"
+           DISPLAY "2- FILTRAR POR LEGAJO / RANGO"
+           ACCEPT w-opcion.
+           IF w-opcion = 2
+               DISPLAY "Legajo desde: "
+               ACCEPT w-legajo-desde
+               DISPLAY "Legajo hasta (igual a desde "
+               DISPLAY "para uno solo): "
+               ACCEPT w-legajo-hasta
+           ELSE
+               MOVE ZERO TO w-legajo-desde
+               MOVE 99999 TO w-legajo-hasta
+           END-IF.
+
        leo.
            read ALUMNOS at end move 1 to sen.
 
