@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADO-CUENTA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS rel-nro.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS cuota-llave.
+           SELECT REPORTE ASSIGN TO "..\estado_cuenta.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-alumno pic 9(5).
+           03 alu-cuotas pic 9(2).
+           03 alu-estado pic x.
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
+
+       FD  CUOTAS.
+       01  cuo-reg.
+           03 cuota-llave.
+               05 cuo-alumno pic 9(5).
+               05 cuo-cuota pic 9(2).
+               05 cuo-anio pic 9(4).
+           03 cuo-fecha pic 9(8).
+           03 cuo-estado pic x.
+           03 cuo-importe pic 9(8).
+           03 cuo-pagado pic 9(8).
+           03 cuo-debe pic 9(8).
+
+       FD  REPORTE.
+       01  rep-linea pic x(70).
+
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 9(3).
+       77  w-flag-alu pic 9 value zero.
+           88 fin-alumnos value 1.
+       77  w-flag-cuota pic 9 value zero.
+           88 fin-cuotas-socio value 1.
+       77  w-tot-importe pic 9(10) value zero.
+       77  w-tot-pagado pic 9(10) value zero.
+       77  w-tot-debe pic 9(10) value zero.
+       77  w-cant-cuotas-socio pic 9(4) value zero.
+       77  w-cant-socios pic 9(5) value zero.
+       77  idx-periodo pic 9(2) value zero.
+       01  tb-periodos-datos.
+           03 filler pic x(10) value "ENERO".
+           03 filler pic x(10) value "FEBRERO".
+           03 filler pic x(10) value "MARZO".
+           03 filler pic x(10) value "ABRIL".
+           03 filler pic x(10) value "MAYO".
+           03 filler pic x(10) value "JUNIO".
+           03 filler pic x(10) value "JULIO".
+           03 filler pic x(10) value "AGOSTO".
+           03 filler pic x(10) value "SEPTIEMBRE".
+           03 filler pic x(10) value "OCTUBRE".
+           03 filler pic x(10) value "NOVIEMBRE".
+           03 filler pic x(10) value "DICIEMBRE".
+       01  tb-periodos REDEFINES tb-periodos-datos.
+           03 tb-periodo-item pic x(10) OCCURS 12.
+       01  lin-detalle.
+           03 l-cuota pic z9 value spaces.
+           03 filler pic x(2) value spaces.
+           03 l-periodo pic x(10) value spaces.
+           03 filler pic x(1) value spaces.
+           03 l-anio pic 9(4) value zero.
+           03 filler pic x(1) value spaces.
+           03 l-fecha pic Z(8) value spaces.
+           03 filler pic x(4) value spaces.
+           03 l-estado pic x.
+           03 filler pic x(4) value spaces.
+           03 l-importe pic zz.zzz.zz9.
+           03 filler pic x(2) value spaces.
+           03 l-pagado pic zz.zzz.zz9.
+           03 filler pic x(2) value spaces.
+           03 l-debe pic zz.zzz.zz9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ALUMNOS.
+           OPEN INPUT CUOTAS.
+           OPEN OUTPUT REPORTE.
+           PERFORM 100-LEER-ALUMNO.
+           PERFORM UNTIL fin-alumnos
+               IF alu-alumno NOT = ZERO AND alu-estado NOT = "B"
+                   PERFORM 200-IMPRIMIR-SOCIO
+               END-IF
+               PERFORM 100-LEER-ALUMNO
+           END-PERFORM.
+           CLOSE ALUMNOS.
+           CLOSE CUOTAS.
+           CLOSE REPORTE.
+           DISPLAY "SOCIOS EN EL ESTADO DE CUENTA: " w-cant-socios.
+           STOP RUN.
+
+       100-LEER-ALUMNO.
+           READ ALUMNOS AT END MOVE 1 TO w-flag-alu.
+
+       200-IMPRIMIR-SOCIO.
+           MOVE SPACES TO rep-linea.
+           STRING "SOCIO: " alu-alumno "  ESTADO: " alu-estado
+               "  SALDO A FAVOR: " alu-saldo-favor
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+           MOVE ZERO TO w-tot-importe w-tot-pagado w-tot-debe.
+           MOVE ZERO TO w-cant-cuotas-socio.
+           PERFORM 300-LISTAR-CUOTAS-SOCIO.
+           PERFORM 400-IMPRIMIR-TOTAL-SOCIO.
+           ADD 1 TO w-cant-socios.
+
+       300-LISTAR-CUOTAS-SOCIO.
+           MOVE alu-alumno TO cuo-alumno.
+           MOVE ZERO TO cuo-cuota.
+           MOVE ZERO TO cuo-anio.
+           MOVE ZERO TO w-flag-cuota.
+           START CUOTAS KEY IS > cuota-llave
+               INVALID KEY MOVE 1 TO w-flag-cuota
+           END-START.
+           PERFORM UNTIL fin-cuotas-socio
+               READ CUOTAS NEXT AT END MOVE 1 TO w-flag-cuota
+               NOT AT END
+                   IF cuo-alumno NOT = alu-alumno
+                       MOVE 1 TO w-flag-cuota
+                   ELSE
+                       PERFORM 350-ESCRIBIR-CUOTA
+                   END-IF
+           END-PERFORM.
+
+       350-ESCRIBIR-CUOTA.
+           MOVE cuo-cuota TO l-cuota.
+           PERFORM 355-OBTENER-PERIODO.
+           MOVE cuo-anio TO l-anio.
+           MOVE cuo-fecha TO l-fecha.
+           MOVE cuo-estado TO l-estado.
+           MOVE cuo-importe TO l-importe.
+           MOVE cuo-pagado TO l-pagado.
+           MOVE cuo-debe TO l-debe.
+           WRITE rep-linea FROM lin-detalle.
+           ADD 1 TO w-cant-cuotas-socio.
+           ADD cuo-importe TO w-tot-importe.
+           ADD cuo-pagado TO w-tot-pagado.
+           ADD cuo-debe TO w-tot-debe.
+
+       355-OBTENER-PERIODO.
+           IF cuo-cuota >= 1 AND cuo-cuota <= 12
+               MOVE cuo-cuota TO idx-periodo
+               MOVE tb-periodo-item(idx-periodo) TO l-periodo
+           ELSE
+               MOVE SPACES TO l-periodo
+           END-IF.
+
+       400-IMPRIMIR-TOTAL-SOCIO.
+           MOVE SPACES TO rep-linea.
+           STRING "  CUOTAS: " w-cant-cuotas-socio
+               "  TOTAL ADEUDADO: " w-tot-debe
+               DELIMITED BY SIZE INTO rep-linea.
+           WRITE rep-linea.
+
+       END PROGRAM ESTADO-CUENTA.
