@@ -14,8 +14,10 @@
            ORGANIZATION LINE SEQUENTIAL.
            SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
                    ORGANIZATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
+                   ACCESS MODE IS DYNAMIC
                    RECORD KEY IS cuota-llave.
+           SELECT RECHAZOS ASSIGN TO "..\cuotas_rechazadas.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
@@ -24,6 +26,7 @@
            03 cuota-llave.
                05 cuo-alumno pic 9(5).
                05 cuo-cuota pic 9(2).
+               05 cuo-anio pic 9(4).
            03 cuo-fecha pic 9(8).
            03 cuo-estado pic x.
            03 cuo-importe pic 9(8).
@@ -33,15 +36,26 @@
        01  cuo-tex-reg.
            03 cuo-tex-alumno pic 9(5).
            03 cuo-tex-cuota pic 9(2).
+           03 cuo-tex-anio pic 9(4).
            03 cuo-tex-fecha pic 9(8).
            03 cuo-tex-estado pic x.
            03 cuo-tex-importe pic 9(8).
            03 cuo-tex-pagado pic 9(8).
            03 cuo-tex-debe pic 9(8).
 
+       FD  RECHAZOS.
+       01  rcz-reg.
+           03 rcz-alumno pic 9(5).
+           03 filler pic x.
+           03 rcz-cuota pic 9(2).
+           03 filler pic x.
+           03 rcz-motivo pic x(30).
+
        WORKING-STORAGE SECTION.
        77  w-flag-cta pic 9.
            88 fin-archivo value 1.
+       77  w-cant-rechazadas pic 9(5) value zero.
+       77  w-motivo-rechazo pic x(30) value spaces.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -55,25 +69,55 @@
            PERFORM 400-FIN.
             STOP RUN.
 
+      * CUOTAS se abre I-O, no OUTPUT: el archivo ya fue creado una
+      * sola vez por CrearCuotas, y OUTPUT volveria a truncarlo en
+      * cada corrida, perdiendo el historico de anios anteriores.
+      * ACCESS MODE DYNAMIC porque cuotas.txt viene de GenerarCuotas
+      * leyendo ALUMNOS en orden de slot relativo (no en orden
+      * ascendente de legajo), asi que un WRITE en modo SECUENTIAL
+      * rechazaria la mayoria de los registros por clave fuera de
+      * secuencia; con DYNAMIC el WRITE es siempre por clave.
        100-INICIO.
            OPEN INPUT CTA.
-           OPEN OUTPUT CUOTAS.
+           OPEN I-O CUOTAS.
+           OPEN OUTPUT RECHAZOS.
 
        200-LEER-ARCH-CTA.
            READ CTA AT END MOVE 1 TO w-flag-cta.
 
        300-PROCESO.
-           MOVE cuo-tex-alumno TO cuo-alumno.
-           MOVE cuo-tex-cuota TO cuo-cuota.
-           move cuo-tex-fecha TO cuo-fecha.
-           move cuo-tex-estado TO cuo-estado.
-           move cuo-tex-importe TO cuo-importe.
-           move cuo-tex-pagado TO cuo-pagado.
-           MOVE cuo-tex-debe TO cuo-debe.
-           write cuo-reg.
+           IF cuo-tex-alumno = ZERO OR cuo-tex-cuota = ZERO
+           OR cuo-tex-anio = ZERO
+               MOVE "LEGAJO, CUOTA O ANIO EN CERO" TO w-motivo-rechazo
+               PERFORM 350-RECHAZAR
+           ELSE
+               MOVE cuo-tex-alumno TO cuo-alumno
+               MOVE cuo-tex-cuota TO cuo-cuota
+               MOVE cuo-tex-anio TO cuo-anio
+               move cuo-tex-fecha TO cuo-fecha
+               move cuo-tex-estado TO cuo-estado
+               move cuo-tex-importe TO cuo-importe
+               move cuo-tex-pagado TO cuo-pagado
+               MOVE cuo-tex-debe TO cuo-debe
+               WRITE cuo-reg
+                   INVALID KEY
+                       MOVE "CLAVE DUPLICADA" TO w-motivo-rechazo
+                       PERFORM 350-RECHAZAR
+               END-WRITE
+           END-IF.
+
+       350-RECHAZAR.
+           MOVE SPACES TO rcz-reg.
+           MOVE cuo-tex-alumno TO rcz-alumno.
+           MOVE cuo-tex-cuota TO rcz-cuota.
+           MOVE w-motivo-rechazo TO rcz-motivo.
+           WRITE rcz-reg.
+           ADD 1 TO w-cant-rechazadas.
 
        400-FIN.
            CLOSE CTA.
            CLOSE CUOTAS.
+           CLOSE RECHAZOS.
+           DISPLAY "CUOTAS RECHAZADAS: " w-cant-rechazadas.
 
        END PROGRAM YOUR-PROGRAM-NAME.
