@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERAR-CUOTAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS rel-nro.
+           SELECT CTA ASSIGN TO "..\cuotas.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-alumno pic 9(5).
+           03 alu-cuotas pic 9(2).
+           03 alu-estado pic x.
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
+
+       FD  CTA.
+       01  cuo-tex-reg.
+           03 cuo-tex-alumno pic 9(5).
+           03 cuo-tex-cuota pic 9(2).
+           03 cuo-tex-anio pic 9(4).
+           03 cuo-tex-fecha pic 9(8).
+           03 cuo-tex-estado pic x.
+           03 cuo-tex-importe pic 9(8).
+           03 cuo-tex-pagado pic 9(8).
+           03 cuo-tex-debe pic 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 9(3).
+       77  w-flag-alu pic 9 value 0.
+           88 fin-alumnos value 1.
+       77  w-anio-generar pic 9(4) value zero.
+       77  w-cant-cuotas pic 9(2) value 12.
+       77  w-importe-cuota pic 9(8) value zero.
+       77  w-dia-venc pic 9(2) value 10.
+       77  i pic 9(2) value zero.
+       77  w-cant-alu-generados pic 9(5) value zero.
+       77  w-cant-cuotas-generadas pic 9(6) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 050-PEDIR-PARAMETROS.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ALUMNO.
+           PERFORM UNTIL fin-alumnos
+               PERFORM 300-PROCESO-ALUMNO
+               PERFORM 200-LEER-ALUMNO
+           END-PERFORM.
+           PERFORM 400-FIN.
+           DISPLAY "ALUMNOS PROCESADOS: " w-cant-alu-generados.
+           DISPLAY "CUOTAS GENERADAS: " w-cant-cuotas-generadas.
+           STOP RUN.
+
+       050-PEDIR-PARAMETROS.
+           DISPLAY "ANIO A GENERAR: "
+           ACCEPT w-anio-generar.
+           DISPLAY "CANTIDAD DE CUOTAS A GENERAR (ENTER=12): "
+           ACCEPT w-cant-cuotas.
+           IF w-cant-cuotas = ZERO
+               MOVE 12 TO w-cant-cuotas
+           END-IF.
+           DISPLAY "IMPORTE DE CADA CUOTA: "
+           ACCEPT w-importe-cuota.
+           DISPLAY "DIA DE VENCIMIENTO (ENTER=10): "
+           ACCEPT w-dia-venc.
+           IF w-dia-venc = ZERO
+               MOVE 10 TO w-dia-venc
+           END-IF.
+
+       100-INICIO.
+           OPEN INPUT ALUMNOS.
+           OPEN OUTPUT CTA.
+
+       200-LEER-ALUMNO.
+           READ ALUMNOS AT END MOVE 1 TO w-flag-alu.
+
+       300-PROCESO-ALUMNO.
+           IF alu-alumno NOT = ZERO
+           AND alu-estado NOT = "B"
+           AND alu-estado NOT = "S"
+               PERFORM VARYING i FROM 1 BY 1
+                   UNTIL i > w-cant-cuotas
+                   PERFORM 350-GRABAR-CUOTA
+               END-PERFORM
+               ADD 1 TO w-cant-alu-generados
+           END-IF.
+
+       350-GRABAR-CUOTA.
+           MOVE alu-alumno TO cuo-tex-alumno.
+           MOVE i TO cuo-tex-cuota.
+           MOVE w-anio-generar TO cuo-tex-anio.
+           COMPUTE cuo-tex-fecha =
+               w-anio-generar * 10000 + i * 100 + w-dia-venc.
+           MOVE "I" TO cuo-tex-estado.
+           MOVE w-importe-cuota TO cuo-tex-importe.
+           MOVE ZERO TO cuo-tex-pagado.
+           MOVE w-importe-cuota TO cuo-tex-debe.
+           WRITE cuo-tex-reg.
+           ADD 1 TO w-cant-cuotas-generadas.
+
+       400-FIN.
+           CLOSE ALUMNOS.
+           CLOSE CTA.
+
+       END PROGRAM GENERAR-CUOTAS.
