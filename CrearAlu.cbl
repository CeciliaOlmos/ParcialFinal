@@ -14,6 +14,8 @@
            ORGANIZATION RELATIVE
            ACCESS MODE is SEQUENTIAL
            RELATIVE key is rel-nro.
+           SELECT CAPACIDAD ASSIGN TO "..\alu_capacidad.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
@@ -22,24 +24,36 @@
            03 alu-alumno pic 9(5).
            03 alu-cuotas pic 9(2).
            03 alu-estado pic x.
-           03 alu-puntero pic 9(2).
+           03 alu-puntero pic 9(3).
+           03 alu-saldo-favor pic 9(8).
+
+       FD  CAPACIDAD.
+       01  cap-reg.
+           03 cap-capacidad-total pic 9(3).
+           03 cap-fin-area-primaria pic 9(3).
 
        WORKING-STORAGE SECTION.
-       01  rel-nro pic 9(2).
-       77  i pic 9(2).
-           88 sala VALUE 70.
+       01  rel-nro pic 9(3).
+       77  i pic 9(3).
+       77  w-capacidad-total pic 9(3) value 97.
+       77  w-fin-area-primaria pic 9(3) value 70.
+       77  w-inicio-sinonimos pic 9(3).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM 050-PEDIR-PARAMETROS.
+           PERFORM 060-GRABAR-PARAMETROS.
            OPEN OUTPUT ALUMNOS.
 
-           perform varying i from 1 by 1 until i > 97
+           perform varying i from 1 by 1
+           until i > w-capacidad-total
                MOVE 0 TO alu-alumno
                move 0 TO alu-cuotas
                move " " to alu-estado
-               if sala
-                   move 71 to alu-puntero
+               move 0 to alu-saldo-favor
+               if i = w-fin-area-primaria
+                   move w-inicio-sinonimos to alu-puntero
                else
                    move 0 to alu-puntero
                end-if
@@ -52,4 +66,33 @@
 
            STOP RUN.
 
+       050-PEDIR-PARAMETROS.
+           DISPLAY "Capacidad total de la tabla (ENTER=97): "
+           ACCEPT w-capacidad-total
+           IF w-capacidad-total = ZERO
+               MOVE 97 TO w-capacidad-total
+           END-IF.
+           DISPLAY "Fin del area primaria / inicio de "
+           DISPLAY "sinonimos (ENTER=70): "
+           ACCEPT w-fin-area-primaria
+           IF w-fin-area-primaria = ZERO
+               MOVE 70 TO w-fin-area-primaria
+           END-IF.
+           COMPUTE w-inicio-sinonimos =
+               w-fin-area-primaria + 1.
+
+      * Deja la capacidad real con la que se armo la tabla en un
+      * archivo aparte, para que AltaAlu, ImportarSocios y
+      * DiagnosticoAlu la lean de ahi en lugar de volver a preguntarla
+      * cada uno por su cuenta: si un operador cambia la capacidad
+      * aca y despues acepta el default en cualquiera de esos tres,
+      * la aritmetica de sinonimos terminaria corriendo contra un
+      * valor distinto al de la tabla real.
+       060-GRABAR-PARAMETROS.
+           OPEN OUTPUT CAPACIDAD.
+           MOVE w-capacidad-total TO cap-capacidad-total.
+           MOVE w-fin-area-primaria TO cap-fin-area-primaria.
+           WRITE cap-reg.
+           CLOSE CAPACIDAD.
+
        END PROGRAM YOUR-PROGRAM-NAME.
